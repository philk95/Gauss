@@ -0,0 +1,10 @@
+      ******************************************************************
+      * GAUSLBL.CPY
+      * Optional per-row/variable labels threaded through the
+      * GAUSSEINGABE / GAUSALGO / GAUSAUSGABE pipeline (English and
+      * German named programs alike) alongside GAUSCTL.CPY's job
+      * controls, so the solved-variables report can print a
+      * meaningful name next to each row instead of a bare Xn. A blank
+      * (space) entry falls back to the plain Xn numbering.
+      ******************************************************************
+           05 LBL-ROW-LABEL PIC X(10) OCCURS GS-MAX-DIM.
