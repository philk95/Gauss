@@ -0,0 +1,41 @@
+      ******************************************************************
+      * GAUSREC.CPY
+      * Shared eingabe.txt record layout for GAUSSEINGABE (English and
+      * German forks) so a file built for one runs cleanly through the
+      * other -- D-N used to be PIC 999 in one fork and PIC +999 in
+      * the other, which silently shifted every column after it.
+      *
+      * D-N's OCCURS upper bound is written out as the literal 201
+      * rather than GS-MAX-COLS because GnuCOBOL will not resolve a
+      * 78-level COPYed into WORKING-STORAGE from an OCCURS clause
+      * that lives in the FILE SECTION; keep it in step with
+      * GS-MAX-COLS in GSLIMIT.CPY if that value ever changes.
+      *
+      * D-N-LABELS-FLAG turns the header into an optional carrier for
+      * a row-label line: when it is 'L', the very next record is
+      * D-LABEL-RECORD instead of the first D-MATRIX-ROW data row.
+      *
+      * D-MATRIX-VALUE's decimal digits are kept in step with
+      * GS-DEC-DIGITS in GSLIMIT.CPY; a PICTURE clause is fixed at
+      * compile time, so widening precision means widening this field
+      * (and every other matrix-value PIC in the pipeline) to match.
+      *
+      * D-N-EQUATIONS is an optional explicit equation count, appended
+      * after the fields above so an older header line without it
+      * still reads in as blank (non-numeric) and falls back to the
+      * square assumption -- D-N-COLUMNS minus one row of unknowns.
+      * A blank/non-numeric value means "square, derive it as before";
+      * a value that differs from D-N-COLUMNS minus one flags a
+      * non-square (over- or under-determined) system.
+      ******************************************************************
+           01 D-N.
+              05 D-N-COLUMNS           PIC 999.
+              05 D-N-LABELS-FLAG       PIC X.
+                 88 D-N-HAS-LABELS     VALUE 'L'.
+              05 D-N-EQUATIONS         PIC 999.
+           01 D-MATRIX-ROW.
+              05 D-MATRIX-VALUE        PIC +999.9999
+                 OCCURS 1 TO 201 DEPENDING ON NUMBER-OF-COLUMNS.
+           01 D-LABEL-RECORD.
+              05 D-LABEL-VALUE         PIC X(10)
+                 OCCURS 1 TO 200 DEPENDING ON NUMBER-OF-ROWS.
