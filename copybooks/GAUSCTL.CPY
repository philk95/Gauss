@@ -0,0 +1,25 @@
+      ******************************************************************
+      * GAUSCTL.CPY
+      * Job-level control values threaded through the GAUSSEINGABE /
+      * GAUSALGO / GAUSAUSGABE pipeline (English and German named
+      * programs alike) so operational knobs are set per job instead
+      * of being compiled in as constants. Populated by GAUSSEINGABE
+      * from the environment (falling back to the GSLIMIT.CPY
+      * defaults) and carried down the CALL chain by reference.
+      ******************************************************************
+           05 CTL-SPARSITY-PCT     PIC 999.
+           05 CTL-EPSILON          PIC 9V9(8) COMP-3.
+           05 CTL-PARTIAL-PIVOT    PIC X.
+              88 CTL-PARTIAL-PIVOT-YES  VALUE 'Y'.
+              88 CTL-PARTIAL-PIVOT-NO   VALUE 'N'.
+      *    Bumped once per matrix by GAUSSEINGABE so a checkpoint
+      *    written for one matrix in a batch can never be mistaken
+      *    for another matrix's checkpoint of the same row count.
+           05 CTL-BATCH-SEQUENCE   PIC 9(5) COMP-3.
+      *    Set by GAUSSEINGABE when a header's equation count sends a
+      *    matrix through BUILD-NORMAL-EQUATIONS, so GAUSALGO knows
+      *    the reduced system it receives is already normal equations
+      *    and not the original measurements CHECK-RESIDUAL expects.
+           05 CTL-LEAST-SQUARES    PIC X.
+              88 CTL-LEAST-SQUARES-YES  VALUE 'Y'.
+              88 CTL-LEAST-SQUARES-NO   VALUE 'N'.
