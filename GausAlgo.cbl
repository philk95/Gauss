@@ -6,15 +6,51 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GAUSALGO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRACE-FILE ASSIGN TO TRACE-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    Dynamic name (CHECKPOINTnnnnn.TXT, keyed to CTL-BATCH-
+      *    SEQUENCE) instead of a fixed literal, so a req008 batch of
+      *    several matrices does not have every matrix's checkpoint
+      *    cycle share -- and clobber -- the same file.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHECKPOINT-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CKPT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+           FD TRACE-FILE.
+           01 TRACE-RECORD PIC X(2400).
+
+      *    Snapshot of R-MATRIX taken after each completed pivot
+      *    column, so a job that abends mid-elimination can resume
+      *    from the last good column instead of from column 1.
+           FD CHECKPOINT-FILE.
+           01 CHECKPOINT-RECORD PIC X(2400).
+           01 CHECKPOINT-HEADER-RECORD.
+              05 CKPT-HDR-LITERAL  PIC X(11) VALUE 'CHECKPOINT '.
+              05 CKPT-HDR-COLUMN   PIC 999.
+              05 FILLER            PIC X(1) VALUE SPACE.
+              05 CKPT-HDR-ROWS     PIC 999.
+              05 FILLER            PIC X(1) VALUE SPACE.
+      *       Ties a checkpoint to the batch-sequence number GAUSS-
+      *       EINGABE assigns its owning matrix, so a resumed batch
+      *       job can never splice in another matrix's stale partial
+      *       elimination state just because both happen to have the
+      *       same row count.
+              05 CKPT-HDR-SEQ      PIC 9(5).
+
        WORKING-STORAGE SECTION.
+           COPY "GSLIMIT.CPY".
 
-           01 MAX-COLS   PIC 99 COMP-3.
+           01 MAX-COLS   PIC 999 COMP-3.
 
            01 A-MATRIX.
-               05 A-MATRIX-ROW OCCURS 4 INDEXED BY AR.
-                  10 A-MATRIX-COL OCCURS 4 INDEXED BY AC.
+               05 A-MATRIX-ROW OCCURS GS-MAX-DIM INDEXED BY AR.
+                  10 A-MATRIX-COL OCCURS GS-MAX-COLS INDEXED BY AC.
                        15 A-MATRIX-VALUE PIC -ZZ9.9999.
                        15 FILLER         PIC XX VALUE ' '.
 
@@ -24,59 +60,117 @@
 
            01 MATRIX-TEMP-ROWCHANGER.
                05 MATRIX-ROW-CHANGER.
-                10 EX-MATRIX-VALUE PIC S999V9(10) COMP-3 OCCURS 1 TO 100
-                DEPENDING ON MAX-COLS.
+                10 EX-MATRIX-VALUE PIC S9(3)V9(4) COMP-3
+                   OCCURS GS-MAX-COLS.
 
-           01 EPSILON  PIC 9V9(8) COMP-3 VALUE 0.00000001.
-
-           01 I-COLUMN PIC 99 COMP-3.
+           01 I-COLUMN PIC 999 COMP-3.
+           01 RESTART-COLUMN PIC 999 COMP-3 VALUE 1.
+           01 CKPT-STATUS PIC XX.
            01 TEMP-MAX PIC S999V9(10) COMP-3.
 
-           01 MAX-ROW-INDEX PIC 99 COMP-3.
-           01 TEMP-MAX-INDEX PIC 99 COMP-3.
+           01 MAX-ROW-INDEX PIC 999 COMP-3.
+           01 TEMP-MAX-INDEX PIC 999 COMP-3.
 
-           01 INDEX-ROW PIC 99 COMP-3.
-           01 INDEX-COL PIC 99 COMP-3.
+           01 INDEX-ROW PIC 999 COMP-3.
+           01 INDEX-COL PIC 999 COMP-3.
 
-           01 INDEX-SWAPFIRST PIC 99 COMP-3.
-           01 INDEX-SWAPSECOND PIC 99 COMP-3.
+           01 INDEX-SWAPFIRST PIC 999 COMP-3.
+           01 INDEX-SWAPSECOND PIC 999 COMP-3.
 
-           01 SUBTRACT-ROW-FACTOR PIC S99V9(10) COMP-3.
-           01 DIVIDE-ROW-FACTOR PIC S99V9(10) COMP-3.
+           01 SUBTRACT-ROW-FACTOR PIC S999V9(10) COMP-3.
+           01 DIVIDE-ROW-FACTOR PIC S999V9(10) COMP-3.
 
-           01 PRINT-VALUE  PIC +999.99.
+      *    Decimal digits kept in step with GS-DEC-DIGITS in
+      *    GSLIMIT.CPY -- COBOL PICTURE clauses are fixed at compile
+      *    time, so raising precision means widening every PIC that
+      *    displays a matrix value to match, not a runtime setting.
+           01 PRINT-VALUE  PIC +999.9999.
 
            01 VALUE-NOT-ZERO-COUNTER PIC 9(10).
 
+           01 RESIDUAL-SUM     PIC S9(3)V9(4) COMP-3.
+           01 WORST-RESIDUAL   PIC S9(3)V9(4) COMP-3.
+           01 RESIDUAL-PRINT-VALUE PIC +999.9999.
+
            77 DEBUG            PIC 9.
                88 DEBUG-ON     VALUE 0.
                88 DEBUG-OFF    VALUE 1.
 
+           77 SINGULAR-SWITCH  PIC 9 VALUE 0.
+               88 SINGULAR-MATRIX  VALUE 1.
+
+           77 INCONSISTENT-SWITCH  PIC 9 VALUE 0.
+               88 INCONSISTENT-SYSTEM  VALUE 1.
+
+           01 TRACE-DATE       PIC 9(8).
+           01 TRACE-FILE-NAME  PIC X(20).
+           01 CHECKPOINT-FILE-NAME PIC X(20).
+           01 CKPT-SEQ-TEXT    PIC 9(5).
+           01 TR-TEXT-LINE     PIC X(2400).
+           01 TR-COL           PIC ZZ9.
+           01 TR-ROW1          PIC ZZ9.
+           01 TR-ROW2          PIC ZZ9.
+
        LINKAGE SECTION.
            01 MATRIX.
               COPY "MATRIX.CPY" REPLACING ==#== BY ==E==.
 
-           01 MAX-ROWS                         PIC 99 COMP-3.
+           01 MAX-ROWS                         PIC 999 COMP-3.
+
+           01 CTL-CONTROL.
+              COPY "GAUSCTL.CPY".
+
+           01 LBL-TABLE.
+              COPY "GAUSLBL.CPY".
        PROCEDURE DIVISION
-                   USING MATRIX, MAX-ROWS.
+                   USING MATRIX, MAX-ROWS, CTL-CONTROL, LBL-TABLE.
        MAIN-PROCEDURE.
+      *    SINGULAR-SWITCH/INCONSISTENT-SWITCH and RETURN-CODE all
+      *    carry over from one CALL to the next within a req008 batch
+      *    job (WORKING-STORAGE VALUE clauses only take effect on
+      *    initial program load, and RETURN-CODE is a run-unit-global
+      *    special register) -- reset them all here so one matrix's
+      *    failure can never bleed into the next matrix's outcome.
+           MOVE 0 TO SINGULAR-SWITCH
+           MOVE 0 TO INCONSISTENT-SWITCH
+           MOVE 0 TO RETURN-CODE
            COMPUTE MAX-COLS = MAX-ROWS + 1
            MOVE MATRIX TO R-MATRIX
 
+           PERFORM SET-CHECKPOINT-FILE-NAME
+           PERFORM RESTORE-CHECKPOINT
+
            SET DEBUG-ON TO TRUE
 
+           IF DEBUG-ON
+              PERFORM OPEN-TRACE-FILE
+           END-IF
+
            DISPLAY 'Ausgangs Matrix: '
            PERFORM PRINT
+           IF DEBUG-ON
+              PERFORM WRITE-TRACE-MATRIX
+           END-IF
 
             PERFORM VARYING I-COLUMN
-                    FROM 1 BY 1
+                    FROM RESTART-COLUMN BY 1
                     UNTIL I-COLUMN > MAX-COLS - 1
-                    PERFORM FIND-MAX-ELEMENT-IN-COLUMN
+                       OR SINGULAR-MATRIX
+                    IF CTL-PARTIAL-PIVOT-YES
+                       PERFORM FIND-MAX-ELEMENT-IN-COLUMN
+                    ELSE
+                       PERFORM USE-DIAGONAL-ELEMENT
+                    END-IF
+
+                    IF TEMP-MAX = 0
+                       SET SINGULAR-MATRIX TO TRUE
+                    ELSE
                     MOVE TEMP-MAX TO PRINT-VALUE
 
                     IF DEBUG-ON
                     DISPLAY 'Maximun in Spalte ' I-COLUMN
                     ' betreagt ' PRINT-VALUE
+                    PERFORM WRITE-TRACE-PIVOT
                     END-IF
 
                     MOVE I-COLUMN TO INDEX-SWAPFIRST
@@ -86,6 +180,7 @@
                     IF DEBUG-ON
                        PERFORM PRINT
                        DISPLAY ' '
+                       PERFORM WRITE-TRACE-MATRIX
                     END-IF
 
                     PERFORM SUBTRACT-ROWS
@@ -94,19 +189,49 @@
                        DISPLAY 'Zwischenergebnis'
                        PERFORM PRINT
                        DISPLAY ' '
+                       PERFORM WRITE-TRACE-MATRIX
+                    END-IF
+
+                    PERFORM WRITE-CHECKPOINT
                     END-IF
 
 
             END-PERFORM
 
+            PERFORM CLEAR-CHECKPOINT
+
+            IF SINGULAR-MATRIX
+               DISPLAY 'ERROR: SYSTEM IS SINGULAR - NO UNIQUE SOLUTION'
+               MOVE 1 TO RETURN-CODE
+            ELSE
             PERFORM DIVIDE-ROWS
             DISPLAY 'Ergebnis:'
             PERFORM PRINT
 
             PERFORM INTERPRET-RESULT
+
+            IF NOT INCONSISTENT-SYSTEM
+      *        A least-squares run hands GAUSALGO the already-reduced
+      *        normal-equations system, not the original measurements,
+      *        so a residual computed against MATRIX here would not
+      *        measure fit quality and would only mislead.
+               IF NOT CTL-LEAST-SQUARES-YES
+                  PERFORM CHECK-RESIDUAL
+               END-IF
+
+               CALL "GAUSAUSGABE"
+                   USING R-MATRIX, MAX-COLS, MAX-ROWS, LBL-TABLE
+            END-IF
+            END-IF
+
+            IF DEBUG-ON
+               CLOSE TRACE-FILE
+            END-IF
+
             EXIT PROGRAM.
 
        INTERPRET-RESULT.
+           MOVE 0 TO VALUE-NOT-ZERO-COUNTER
            PERFORM VARYING R-I-COL
                    FROM 1 BY 1
                    UNTIL R-I-COL > MAX-COLS - 1
@@ -115,8 +240,39 @@
                    END-IF
            END-PERFORM
 
-
+           IF VALUE-NOT-ZERO-COUNTER = 0
+              IF R-MATRIX-VALUE(MAX-ROWS, MAX-COLS) NOT EQUAL 0
+                 DISPLAY 'ERROR: SYSTEM IS INCONSISTENT - NO SOLUTION'
+                 MOVE 1 TO RETURN-CODE
+                 SET INCONSISTENT-SYSTEM TO TRUE
+              ELSE
+                 DISPLAY 'SYSTEM HAS INFINITELY MANY SOLUTIONS'
+              END-IF
+           END-IF
        .
+       CHECK-RESIDUAL.
+           MOVE 0 TO WORST-RESIDUAL
+           PERFORM VARYING R-I-ROW FROM 1 BY 1 UNTIL R-I-ROW > MAX-ROWS
+               MOVE 0 TO RESIDUAL-SUM
+               PERFORM VARYING R-I-COL
+                       FROM 1 BY 1
+                       UNTIL R-I-COL > MAX-ROWS
+                   COMPUTE RESIDUAL-SUM = RESIDUAL-SUM +
+                       (E-MATRIX-VALUE(R-I-ROW, R-I-COL) *
+                        R-MATRIX-VALUE(R-I-COL, MAX-COLS))
+               END-PERFORM
+               COMPUTE RESIDUAL-SUM = RESIDUAL-SUM -
+                   E-MATRIX-VALUE(R-I-ROW, MAX-COLS)
+               IF RESIDUAL-SUM < 0
+                   COMPUTE RESIDUAL-SUM = RESIDUAL-SUM * -1
+               END-IF
+               IF RESIDUAL-SUM > WORST-RESIDUAL
+                   MOVE RESIDUAL-SUM TO WORST-RESIDUAL
+               END-IF
+           END-PERFORM
+           MOVE WORST-RESIDUAL TO RESIDUAL-PRINT-VALUE
+           DISPLAY 'WORST RESIDUAL: ' RESIDUAL-PRINT-VALUE
+           .
        DIVIDE-ROWS.
            PERFORM VARYING R-I-ROW FROM MAX-ROWS BY -1 UNTIL R-I-ROW < 1
                    AFTER R-I-COL FROM MAX-COLS BY -1 UNTIL R-I-COL < 1
@@ -129,7 +285,12 @@
        SUBTRACT-ROWS.
            PERFORM VARYING R-I-ROW FROM 1 BY 1 UNTIL R-I-ROW > MAX-ROWS
 
+      *    A zero here means row R-I-ROW is already clear in the pivot
+      *    column, so the whole subtract-and-snap pass below is a
+      *    no-op -- skipping it is how the sparsity GAUSSEINGABE
+      *    already screens for actually pays off at elimination time.
            IF R-I-ROW NOT EQUAL I-COLUMN
+              AND R-MATRIX-VALUE(R-I-ROW, I-COLUMN) NOT EQUAL 0
                COMPUTE SUBTRACT-ROW-FACTOR =
                        R-MATRIX-VALUE(R-I-ROW, I-COLUMN)
                        / R-MATRIX-VALUE(I-COLUMN, I-COLUMN)
@@ -143,11 +304,11 @@
 
 
                    IF R-MATRIX-VALUE(R-I-ROW, R-I-COL) > 0
-                       IF R-MATRIX-VALUE(R-I-ROW, R-I-COL) < EPSILON
+                       IF R-MATRIX-VALUE(R-I-ROW, R-I-COL) < CTL-EPSILON
                            MOVE 0 TO R-MATRIX-VALUE(R-I-ROW, R-I-COL)
                        END-IF
                    ELSE
-                       IF R-MATRIX-VALUE(R-I-ROW, R-I-COL) > EPSILON*-1
+                       IF R-MATRIX-VALUE(R-I-ROW, R-I-COL) > CTL-EPSILON*-1
                            MOVE 0 TO R-MATRIX-VALUE(R-I-ROW, R-I-COL)
                        END-IF
                    END-IF
@@ -177,7 +338,24 @@
            END-PERFORM
            .
 
+      *    With partial pivoting turned off, the natural diagonal
+      *    element is used as-is instead of searching the column for
+      *    the largest magnitude, so row order never changes and a
+      *    traceability run stays reproducible column by column.
+       USE-DIAGONAL-ELEMENT.
+           MOVE R-MATRIX-VALUE(I-COLUMN, I-COLUMN) TO TEMP-MAX
+           MOVE I-COLUMN TO TEMP-MAX-INDEX
+           .
+
        PRINT.
+           PERFORM COPY-TO-A-MATRIX
+           PERFORM DISPLAY-A-MATRIX
+           .
+
+      *    Split out of PRINT so WRITE-CHECKPOINT can refresh A-MATRIX
+      *    from R-MATRIX before snapshotting it without also dumping
+      *    the whole matrix to the console once per pivot column.
+       COPY-TO-A-MATRIX.
            PERFORM VARYING INDEX-ROW
                    FROM 1 BY 1 UNTIL INDEX-ROW > MAX-ROWS
                    AFTER INDEX-COL
@@ -185,7 +363,9 @@
                    MOVE R-MATRIX-VALUE(INDEX-ROW, INDEX-COL) TO
                         A-MATRIX-VALUE(INDEX-ROW, INDEX-COL)
            END-PERFORM
+           .
 
+       DISPLAY-A-MATRIX.
            PERFORM VARYING INDEX-ROW
                    FROM 1 BY 1 UNTIL INDEX-ROW > MAX-ROWS
                    DISPLAY A-MATRIX-ROW(INDEX-ROW)
@@ -196,6 +376,7 @@
            IF DEBUG-ON
                DISPLAY 'Vertausche Zeile ' INDEX-SWAPFIRST ' mit '
                    INDEX-SWAPSECOND
+               PERFORM WRITE-TRACE-SWAP
            END-IF
            MOVE R-MATRIX-ROW(INDEX-SWAPFIRST)
            TO   MATRIX-ROW-CHANGER
@@ -204,3 +385,99 @@
            MOVE MATRIX-ROW-CHANGER
            TO   R-MATRIX-ROW(INDEX-SWAPSECOND)
            .
+
+       OPEN-TRACE-FILE.
+           ACCEPT TRACE-DATE FROM DATE YYYYMMDD
+           MOVE SPACES TO TRACE-FILE-NAME
+           STRING 'TRACE' TRACE-DATE '.TXT' DELIMITED BY SIZE
+               INTO TRACE-FILE-NAME
+           OPEN EXTEND TRACE-FILE
+           .
+
+      *    Keys the checkpoint file to this matrix's position in the
+      *    req008 batch so one matrix's WRITE-CHECKPOINT/CLEAR-
+      *    CHECKPOINT cycle can never truncate a neighboring matrix's
+      *    saved restart point.
+       SET-CHECKPOINT-FILE-NAME.
+           MOVE CTL-BATCH-SEQUENCE TO CKPT-SEQ-TEXT
+           MOVE SPACES TO CHECKPOINT-FILE-NAME
+           STRING 'CHECKPOINT' CKPT-SEQ-TEXT '.TXT' DELIMITED BY SIZE
+               INTO CHECKPOINT-FILE-NAME
+           .
+
+       WRITE-TRACE-MATRIX.
+           PERFORM VARYING INDEX-ROW
+                   FROM 1 BY 1 UNTIL INDEX-ROW > MAX-ROWS
+                   MOVE SPACES TO TR-TEXT-LINE
+                   MOVE A-MATRIX-ROW(INDEX-ROW) TO TR-TEXT-LINE
+                   WRITE TRACE-RECORD FROM TR-TEXT-LINE
+           END-PERFORM
+           .
+
+       WRITE-TRACE-PIVOT.
+           MOVE SPACES TO TR-TEXT-LINE
+           MOVE I-COLUMN TO TR-COL
+           STRING 'PIVOT SPALTE ' TR-COL ' MAXIMUM ' PRINT-VALUE
+               DELIMITED BY SIZE INTO TR-TEXT-LINE
+           WRITE TRACE-RECORD FROM TR-TEXT-LINE
+           .
+
+       WRITE-TRACE-SWAP.
+           MOVE SPACES TO TR-TEXT-LINE
+           MOVE INDEX-SWAPFIRST TO TR-ROW1
+           MOVE INDEX-SWAPSECOND TO TR-ROW2
+           STRING 'SWAP ZEILE ' TR-ROW1 ' MIT ' TR-ROW2
+               DELIMITED BY SIZE INTO TR-TEXT-LINE
+           WRITE TRACE-RECORD FROM TR-TEXT-LINE
+           .
+
+       RESTORE-CHECKPOINT.
+           MOVE 1 TO RESTART-COLUMN
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-STATUS = '00'
+              READ CHECKPOINT-FILE
+                 AT END CONTINUE
+              END-READ
+              IF CKPT-STATUS = '00' AND CKPT-HDR-ROWS = MAX-ROWS
+                 AND CKPT-HDR-SEQ = CTL-BATCH-SEQUENCE
+                 COMPUTE RESTART-COLUMN = CKPT-HDR-COLUMN + 1
+                 PERFORM VARYING INDEX-ROW
+                         FROM 1 BY 1 UNTIL INDEX-ROW > MAX-ROWS
+                     READ CHECKPOINT-FILE INTO A-MATRIX-ROW(INDEX-ROW)
+                        AT END EXIT PERFORM
+                     END-READ
+                 END-PERFORM
+                 PERFORM VARYING INDEX-ROW
+                         FROM 1 BY 1 UNTIL INDEX-ROW > MAX-ROWS
+                         AFTER INDEX-COL
+                         FROM 1 BY 1 UNTIL INDEX-COL > MAX-COLS
+                     MOVE A-MATRIX-VALUE(INDEX-ROW, INDEX-COL) TO
+                          R-MATRIX-VALUE(INDEX-ROW, INDEX-COL)
+                 END-PERFORM
+                 DISPLAY 'RESUMING ELIMINATION AT COLUMN '
+                     RESTART-COLUMN
+              END-IF
+              CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE 'CHECKPOINT ' TO CKPT-HDR-LITERAL
+           MOVE I-COLUMN TO CKPT-HDR-COLUMN
+           MOVE MAX-ROWS TO CKPT-HDR-ROWS
+           MOVE CTL-BATCH-SEQUENCE TO CKPT-HDR-SEQ
+           WRITE CHECKPOINT-RECORD
+           PERFORM COPY-TO-A-MATRIX
+           PERFORM VARYING INDEX-ROW
+                   FROM 1 BY 1 UNTIL INDEX-ROW > MAX-ROWS
+               WRITE CHECKPOINT-RECORD FROM A-MATRIX-ROW(INDEX-ROW)
+           END-PERFORM
+           CLOSE CHECKPOINT-FILE
+           .
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           .
