@@ -12,19 +12,43 @@
        DATA DIVISION.
        FILE SECTION.
             FD FD-MATRIX.
-               01 D-N                      PIC +999.
-               01 D-MATRIX-ROW.
-                  05 D-MATRIX-VALUE        PIC +999.99
-                     OCCURS 1 TO 100 DEPENDING ON NUMBER-OF-COLUMNS.
+               COPY "GAUSREC.CPY".
 
        WORKING-STORAGE SECTION.
            01 INPUT-DATA-EOF               PIC X.
-           01 NUMBER-OF-COLUMNS            PIC 99 COMP-3.
+           01 NUMBER-OF-COLUMNS            PIC 999 COMP-3.
+
+           COPY "GSLIMIT.CPY".
+
+           01 CTL-CONTROL.
+              COPY "GAUSCTL.CPY".
+
+           01 LBL-TABLE.
+              COPY "GAUSLBL.CPY".
+
+      *    Numerisch statt PIC X -- ACCEPT FROM ENVIRONMENT
+      *    rechtsbuendig und mit Nullen aufgefuellt in ein
+      *    numerisches Empfangsfeld, so wie EPSILON-UNITS-TEXT
+      *    unten schon; ein alphanumerisches Feld wuerde
+      *    linksbuendig mit Leerzeichen aufgefuellt und wuerde
+      *    IS NUMERIC fuer jeden Wert ausser einem exakt
+      *    dreistelligen fehlschlagen lassen.
+           01 SPARSITY-PCT-TEXT             PIC 999.
+      *    Hundertmillionstel, damit sich eine reine Ganzzahl aus der
+      *    Umgebung ohne Dezimalpunkt auf CTL-EPSILONs 8 Nachkomma-
+      *    stellen abbildet (z.B. 1 = 0.00000001).
+           01 EPSILON-UNITS-TEXT            PIC 9(8).
+           01 PARTIAL-PIVOT-TEXT            PIC X.
 
            01 E-MATRIX.
-              05 E-MATRIX-ROW              OCCURS 100.
-                 10 E-MATRIX-CLM           OCCURS 100.
-                    15 E-MATRIX-VALUE      PIC -ZZ9.99.
+              05 E-MATRIX-ROW              OCCURS GS-MAX-DIM.
+                 10 E-MATRIX-CLM           OCCURS GS-MAX-COLS.
+      *             Gleiche Zeichenbreite wie D-MATRIX-VALUE in
+      *             GAUSREC.CPY (9 Byte) -- MOVE D-MATRIX-ROW TO
+      *             E-MATRIX-ROW weiter unten ist ein reines
+      *             Gruppen-MOVE, die beiden Layouts muessen also
+      *             byteweise uebereinstimmen.
+                    15 E-MATRIX-VALUE      PIC -ZZ9.9999.
 
            01 R-MATRIX.
               COPY "MATRIX.CPY" REPLACING ==#== BY ==R==.
@@ -33,24 +57,51 @@
            01 ERRORS                       PIC 9.
               88 OUT-OF-MEMORY             VALUE 0.
               88 NOT-SPARSE-MATRIX         VALUE 1.
+              88 INVALID-HEADER            VALUE 2.
+              88 ROW-COUNT-MISMATCH        VALUE 3.
+              88 UNDER-DETERMINED-SYSTEM   VALUE 4.
+              88 EQUATION-COUNT-TOO-LARGE  VALUE 5.
 
            01 ERRORS-FOUND                 PIC 9.
               88 ERRORS-FOUND-NO           VALUE 0.
               88 ERRORS-FOUND-YES          VALUE 1.
 
-           01 MAX-ROWS                     PIC 99 COMP-3 VALUE ZERO.
-           01 ROW                          PIC 99 COMP-3.
-           01 CLM                          PIC 99 COMP-3.
+      *    Wird gesetzt, wenn ein aufgerufenes GAUSSALGO eine
+      *    fehlgeschlagene Matrix meldet (ueber seinen eigenen
+      *    RETURN-CODE), damit ein sauberer Stapellauf auch als
+      *    solcher gemeldet wird -- RETURN-CODE ist ein fuer den
+      *    gesamten Run-Unit globales Sonderregister, das
+      *    MAIN-PROCEDURE beim Verlassen ausdruecklich neu setzen
+      *    muss.
+           01 ALGO-FAILURE                 PIC 9 VALUE 0.
+              88 ALGO-FAILURE-YES          VALUE 1.
+
+           01 MAX-ROWS                     PIC 999 COMP-3 VALUE ZERO.
+           01 ROW                          PIC 999 COMP-3.
+           01 CLM                          PIC 999 COMP-3.
            01 NOT-ZERO-COUNTER             PIC 99999 VALUE ZERO.
            01 NUMBER-OF-ELEMENTS           PIC 99999 VALUE ZERO.
            01 NUMBER-OF-ROWS               PIC 99999 VALUE ZERO.
+           01 NUMBER-OF-UNKNOWNS           PIC 999 COMP-3 VALUE ZERO.
            01 MAX-NUMBER-OF-ELEMENTS       PIC 99999 VALUE ZERO.
-           01 ZAHL                         PIC S999V99 COMP-3.
+           01 ZAHL                         PIC S999V9999 COMP-3.
+
+      *    Arbeitsfelder fuer BUILD-NORMAL-EQUATIONS, das ein
+      *    ueberbestimmtes System auf das quadratische System der
+      *    Groesse NUMBER-OF-UNKNOWNS reduziert, auf das eine
+      *    Ausgleichsrechnung (kleinste Quadrate) hinauslaeuft.
+           01 NE-ROW                       PIC 999 COMP-3.
+           01 NE-COL                       PIC 999 COMP-3.
+           01 NE-K                         PIC 999 COMP-3.
+           01 NE-ACCUM                     PIC S9(9)V9(8) COMP-3.
+           01 NE-FACTOR-1                  PIC S9(3)V9(4) COMP-3.
+           01 NE-FACTOR-2                  PIC S9(3)V9(4) COMP-3.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
                PERFORM FORERUN
-               PERFORM MAINRUN
+               PERFORM MAINRUN UNTIL INPUT-DATA-EOF = "C"
+                                   OR ERRORS-FOUND-YES
                PERFORM LASTRUN
 
                IF ERRORS-FOUND-YES
@@ -59,45 +110,191 @@
                            DISPLAY "ERROR: NICHT GENUG SPEICHER"
                    WHEN NOT-SPARSE-MATRIX
                            DISPLAY "ERROR: KEINE DUENN BESETZTE MATRIX"
+                   WHEN INVALID-HEADER
+                           DISPLAY "ERROR: KOPFSATZ IST UNGUELTIG"
+                   WHEN ROW-COUNT-MISMATCH
+                           DISPLAY "ERROR: ZEILENANZAHL STIMMT NICHT "
+                               "MIT KOPFSATZ UEBEREIN"
+                   WHEN UNDER-DETERMINED-SYSTEM
+                           DISPLAY "ERROR: SYSTEM IST UNTERBESTIMMT - "
+                               "WENIGER GLEICHUNGEN ALS UNBEKANNTE"
+                   WHEN EQUATION-COUNT-TOO-LARGE
+                           DISPLAY "ERROR: ZU VIELE GLEICHUNGEN FUER "
+                               "DIE MATRIXTABELLENGROESSE"
                    WHEN OTHER
                            DISPLAY "ERROR: UNBEKANNTER FEHLER"
                   END-EVALUATE
+                  MOVE 1 TO RETURN-CODE
                ELSE
-
-      *     Verschieben der Eingabe-Matrix in die Übergabe-Matrix
-                   PERFORM VARYING ROW
-                           FROM 1 BY 1
-                           UNTIL ROW > MAX-ROWS
-                           AFTER CLM
-                           FROM 1 BY 1
-                           UNTIL CLM > MAX-ROWS + 1
-                               MOVE E-MATRIX-VALUE(ROW,CLM) TO
-                                    R-MATRIX-VALUE(ROW, CLM)
-                   END-PERFORM
-
-                   CALL "GAUSSALGO"
-                       USING R-MATRIX, MAX-ROWS
+                  IF ALGO-FAILURE-YES
+                     MOVE 1 TO RETURN-CODE
+                  ELSE
+                     MOVE 0 TO RETURN-CODE
+                  END-IF
                END-IF
-               STOP RUN.
+               EXIT PROGRAM.
        FORERUN.
            OPEN INPUT FD-MATRIX
            MOVE SPACES TO INPUT-DATA-EOF
 
+           MOVE GS-DFLT-SPARSITY-PCT TO CTL-SPARSITY-PCT
+           MOVE ZERO TO SPARSITY-PCT-TEXT
+           ACCEPT SPARSITY-PCT-TEXT
+               FROM ENVIRONMENT "GAUSS_SPARSITY_PCT"
+           IF SPARSITY-PCT-TEXT IS NUMERIC
+              AND SPARSITY-PCT-TEXT > 0
+              AND SPARSITY-PCT-TEXT NOT > 100
+              MOVE SPARSITY-PCT-TEXT TO CTL-SPARSITY-PCT
+           END-IF
+
+           MOVE GS-DFLT-EPSILON TO CTL-EPSILON
+           MOVE ZERO TO EPSILON-UNITS-TEXT
+           ACCEPT EPSILON-UNITS-TEXT
+               FROM ENVIRONMENT "GAUSS_EPSILON"
+           IF EPSILON-UNITS-TEXT IS NUMERIC
+              AND EPSILON-UNITS-TEXT > 0
+              COMPUTE CTL-EPSILON = EPSILON-UNITS-TEXT / 100000000
+           END-IF
+
+      *    Die Zeilenauswahl (Partial Pivoting) bleibt an, solange die
+      *    Umgebung sie nicht ausdruecklich abschaltet, damit ein
+      *    Nachvollziehbarkeits-Lauf beim natuerlichen Diagonalelement
+      *    bleibt und die Zeilenreihenfolge stabil haelt.
+           MOVE 'Y' TO CTL-PARTIAL-PIVOT
+           MOVE SPACE TO PARTIAL-PIVOT-TEXT
+           ACCEPT PARTIAL-PIVOT-TEXT
+               FROM ENVIRONMENT "GAUSS_PARTIAL_PIVOT"
+           IF PARTIAL-PIVOT-TEXT = 'N' OR PARTIAL-PIVOT-TEXT = 'n'
+              MOVE 'N' TO CTL-PARTIAL-PIVOT
+           END-IF
+
+           MOVE 0 TO CTL-BATCH-SEQUENCE
+
       *    Lese Spaltenanzahl
            READ FD-MATRIX INTO D-N
                AT END MOVE "C" TO INPUT-DATA-EOF
-           END-READ
+           END-READ.
+
+      * MAINRUN laedt und loest eine Matrix pro Aufruf und liest
+      * danach den Kopfsatz der naechsten Matrix, damit
+      * MAIN-PROCEDURE mehrere im selben Eingabefile gestapelte
+      * Matrizen in einem Lauf abarbeiten kann.
+       MAINRUN.
+           MOVE 0 TO MAX-ROWS
+           MOVE 0 TO NOT-ZERO-COUNTER
 
-           MOVE D-N TO NUMBER-OF-COLUMNS
+           IF D-N-COLUMNS IS NUMERIC AND D-N-COLUMNS > 0
+             IF D-N-COLUMNS NOT > GS-MAX-COLS
+               MOVE D-N-COLUMNS TO NUMBER-OF-COLUMNS
+               COMPUTE NUMBER-OF-UNKNOWNS = NUMBER-OF-COLUMNS - 1
 
-           COMPUTE NUMBER-OF-ROWS = NUMBER-OF-COLUMNS - 1
-           COMPUTE NUMBER-OF-ELEMENTS =
-                   NUMBER-OF-COLUMNS * NUMBER-OF-ROWS
-           COMPUTE MAX-NUMBER-OF-ELEMENTS = NUMBER-OF-ELEMENTS * 0.3
+      *        Ein explizites D-N-EQUATIONS sagt dem Kopfsatz, dass es
+      *        sich nicht um ein quadratisches System handelt; ein
+      *        leerer/nicht-numerischer Wert behaelt die bisherige
+      *        quadratische Annahme unveraendert bei.
+               IF D-N-EQUATIONS IS NUMERIC AND D-N-EQUATIONS > 0
+                  MOVE D-N-EQUATIONS TO NUMBER-OF-ROWS
+               ELSE
+                  MOVE NUMBER-OF-UNKNOWNS TO NUMBER-OF-ROWS
+               END-IF
 
-           PERFORM SINGLE-PROCESSING.
-       MAINRUN.
-               PERFORM SINGLE-PROCESSING until INPUT-DATA-EOF ="C".
+               IF NUMBER-OF-ROWS < NUMBER-OF-UNKNOWNS
+                  SET ERRORS-FOUND-YES TO TRUE
+                  SET UNDER-DETERMINED-SYSTEM TO TRUE
+               END-IF
+
+               IF NUMBER-OF-ROWS > GS-MAX-DIM
+                  SET ERRORS-FOUND-YES TO TRUE
+                  SET EQUATION-COUNT-TOO-LARGE TO TRUE
+               END-IF
+
+               IF NOT ERRORS-FOUND-YES
+               COMPUTE NUMBER-OF-ELEMENTS =
+                       NUMBER-OF-COLUMNS * NUMBER-OF-ROWS
+               COMPUTE MAX-NUMBER-OF-ELEMENTS ROUNDED =
+                       NUMBER-OF-ELEMENTS * CTL-SPARSITY-PCT / 100
+
+               PERFORM VARYING ROW FROM 1 BY 1 UNTIL ROW > GS-MAX-DIM
+                   MOVE SPACES TO LBL-ROW-LABEL(ROW)
+               END-PERFORM
+
+               IF D-N-HAS-LABELS
+                   READ FD-MATRIX INTO D-LABEL-RECORD
+                       AT END MOVE "C" TO INPUT-DATA-EOF
+                   END-READ
+      *            Labels sind je Unbekannter, nicht je Gleichung; bei
+      *            einem ueberbestimmten Kopfsatz (mehr Gleichungen
+      *            als Unbekannte) bleiben die LBL-ROW-LABEL-Eintraege
+      *            deshalb leer, und WRITE-SOLUTION-REPORT faellt fuer
+      *            diese Zeilen auf das einfache Xn zurueck, statt die
+      *            geloesten Unbekannten mit nach Gleichungsnummer
+      *            vergebenen Labeln falsch zu beschriften.
+                   IF NUMBER-OF-ROWS = NUMBER-OF-UNKNOWNS
+                       PERFORM VARYING ROW
+                               FROM 1 BY 1 UNTIL ROW > NUMBER-OF-ROWS
+                           MOVE D-LABEL-VALUE(ROW) TO LBL-ROW-LABEL(ROW)
+                       END-PERFORM
+                   END-IF
+               END-IF
+
+               PERFORM SINGLE-PROCESSING
+                   UNTIL MAX-ROWS = NUMBER-OF-ROWS
+                      OR INPUT-DATA-EOF = "C"
+                      OR ERRORS-FOUND-YES
+
+      *        Eine zu kurze Datei oder ueberzaehlige Zeilen lassen
+      *        MAX-ROWS von der im Kopfsatz versprochenen
+      *        NUMBER-OF-ROWS abweichen; das wird hier abgefangen,
+      *        statt einfach zu loesen, was tatsaechlich ankam.
+               IF NOT ERRORS-FOUND-YES
+                  AND MAX-ROWS NOT EQUAL NUMBER-OF-ROWS
+                  SET ERRORS-FOUND-YES TO TRUE
+                  SET ROW-COUNT-MISMATCH TO TRUE
+               END-IF
+
+               IF NOT ERRORS-FOUND-YES
+                   IF NUMBER-OF-ROWS = NUMBER-OF-UNKNOWNS
+                       SET CTL-LEAST-SQUARES-NO TO TRUE
+      *     Verschieben der Eingabe-Matrix in die Übergabe-Matrix
+                       PERFORM VARYING ROW
+                               FROM 1 BY 1
+                               UNTIL ROW > MAX-ROWS
+                               AFTER CLM
+                               FROM 1 BY 1
+                               UNTIL CLM > NUMBER-OF-COLUMNS
+                                   MOVE E-MATRIX-VALUE(ROW,CLM) TO
+                                        R-MATRIX-VALUE(ROW, CLM)
+                       END-PERFORM
+                   ELSE
+                       DISPLAY "UEBERBESTIMMTES SYSTEM - LOESUNG "
+                           "PER AUSGLEICHSRECHNUNG"
+                       SET CTL-LEAST-SQUARES-YES TO TRUE
+                       PERFORM BUILD-NORMAL-EQUATIONS
+                       MOVE NUMBER-OF-UNKNOWNS TO MAX-ROWS
+                   END-IF
+
+                   ADD 1 TO CTL-BATCH-SEQUENCE
+
+                   CALL "GAUSSALGO"
+                       USING R-MATRIX, MAX-ROWS, CTL-CONTROL, LBL-TABLE
+
+                   IF RETURN-CODE NOT = 0
+                      SET ALGO-FAILURE-YES TO TRUE
+                   END-IF
+
+                   READ FD-MATRIX INTO D-N
+                       AT END MOVE "C" TO INPUT-DATA-EOF
+                   END-READ
+               END-IF
+               END-IF
+             ELSE
+               SET ERRORS-FOUND-YES TO TRUE
+               SET OUT-OF-MEMORY TO TRUE
+             END-IF
+           ELSE
+               SET ERRORS-FOUND-YES TO TRUE
+               SET INVALID-HEADER TO TRUE
+           END-IF.
 
        LASTRUN.
                CLOSE FD-MATRIX.
@@ -106,9 +303,10 @@
            READ FD-MATRIX INTO D-MATRIX-ROW
                AT END MOVE "C" TO INPUT-DATA-EOF
            END-READ
-           PERFORM VARYING ROW FROM 1 BY 1 UNTIL ROW > NUMBER-OF-ROWS
+           PERFORM VARYING ROW FROM 1 BY 1
+                   UNTIL ROW > NUMBER-OF-UNKNOWNS
                MOVE D-MATRIX-VALUE(ROW) TO ZAHL
-               IF ZAHL NOT EQUALS 0
+               IF ZAHL NOT EQUAL 0
                     ADD 1 TO NOT-ZERO-COUNTER
                     IF NOT-ZERO-COUNTER > MAX-NUMBER-OF-ELEMENTS
                         SET ERRORS-FOUND-YES TO TRUE
@@ -120,3 +318,31 @@
               ADD 1 TO MAX-ROWS
               MOVE D-MATRIX-ROW TO E-MATRIX-ROW(MAX-ROWS)
            END-IF.
+
+      * BUILD-NORMAL-EQUATIONS reduziert das ueberbestimmte E-MATRIX
+      * (eine Zeile je Gleichung, insgesamt MAX-ROWS) auf das
+      * quadratische System A-transponiert-A x = A-transponiert-b der
+      * Groesse NUMBER-OF-UNKNOWNS, auf das eine Ausgleichsrechnung
+      * hinauslaeuft, damit die unveraenderte Gauss-Jordan-Elimination
+      * in GAUSSALGO es wie jedes andere quadratische System loesen
+      * kann. NE-COL laeuft eine Spalte ueber die letzte Unbekannte
+      * hinaus, um die transponierte rechte Seite mit einzurechnen,
+      * da NUMBER-OF-UNKNOWNS + 1 gleich NUMBER-OF-COLUMNS ist und
+      * E-MATRIX-VALUE in dieser Spalte bereits die rechte Seite der
+      * jeweiligen Gleichung traegt.
+       BUILD-NORMAL-EQUATIONS.
+           PERFORM VARYING NE-ROW FROM 1 BY 1
+                   UNTIL NE-ROW > NUMBER-OF-UNKNOWNS
+               AFTER NE-COL FROM 1 BY 1
+                   UNTIL NE-COL > NUMBER-OF-UNKNOWNS + 1
+               MOVE 0 TO NE-ACCUM
+               PERFORM VARYING NE-K FROM 1 BY 1
+                       UNTIL NE-K > MAX-ROWS
+                   MOVE E-MATRIX-VALUE(NE-K, NE-ROW) TO NE-FACTOR-1
+                   MOVE E-MATRIX-VALUE(NE-K, NE-COL) TO NE-FACTOR-2
+                   COMPUTE NE-ACCUM = NE-ACCUM +
+                       (NE-FACTOR-1 * NE-FACTOR-2)
+               END-PERFORM
+               MOVE NE-ACCUM TO R-MATRIX-VALUE(NE-ROW, NE-COL)
+           END-PERFORM
+           .
