@@ -0,0 +1,12 @@
+      ******************************************************************
+      * GSLIMIT.CPY
+      * Sizing constants shared by the GAUSSEINGABE/GAUSALGO/
+      * GAUSAUSGABE family (both the English and German named
+      * programs) so the row/column capacity and working precision
+      * only ever have to be changed in one place.
+      ******************************************************************
+       78 GS-MAX-DIM        VALUE 200.
+       78 GS-MAX-COLS       VALUE 201.
+       78 GS-DEC-DIGITS     VALUE 4.
+       78 GS-DFLT-SPARSITY-PCT VALUE 30.
+       78 GS-DFLT-EPSILON     VALUE 0.00000001.
