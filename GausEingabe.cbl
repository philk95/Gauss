@@ -5,7 +5,7 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. GAUSSEINGABE.
+       PROGRAM-ID. GAUSEINGABE.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -15,19 +15,41 @@
        DATA DIVISION.
        FILE SECTION.
             FD FD-MATRIX.
-               01 D-N                      PIC 999.
-               01 D-MATRIX-ROW.
-                  05 D-MATRIX-VALUE        PIC +999.99
-                     OCCURS 1 TO 100 DEPENDING ON NUMBER-OF-COLUMNS.
+               COPY "GAUSREC.CPY".
 
        WORKING-STORAGE SECTION.
            01 INPUT-DATA-EOF               PIC X.
-           01 NUMBER-OF-COLUMNS            PIC 99 COMP-3.
+           01 NUMBER-OF-COLUMNS            PIC 999 COMP-3.
+
+           COPY "GSLIMIT.CPY".
+
+           01 CTL-CONTROL.
+              COPY "GAUSCTL.CPY".
+
+           01 LBL-TABLE.
+              COPY "GAUSLBL.CPY".
+
+      *    Numeric, not PIC X -- ACCEPT FROM ENVIRONMENT right-
+      *    justifies and zero-fills a numeric receiving field, so
+      *    "5" and "50" land as valid "005"/"050" the way EPSILON-
+      *    UNITS-TEXT below already does; an alphanumeric field would
+      *    instead left-justify and space-pad, failing IS NUMERIC for
+      *    every value except an exact 3-digit one.
+           01 SPARSITY-PCT-TEXT            PIC 999.
+      *    Hundred-millionths, so a plain integer from the environment
+      *    lines up with CTL-EPSILON's 8 decimal digits with no
+      *    decimal point to parse (e.g. 1 = 0.00000001).
+           01 EPSILON-UNITS-TEXT           PIC 9(8).
+           01 PARTIAL-PIVOT-TEXT           PIC X.
 
            01 E-MATRIX.
-              05 E-MATRIX-ROW              OCCURS 100.
-                 10 E-MATRIX-CLM           OCCURS 100 TIMES.
-                    15 E-MATRIX-VALUE      PIC -ZZ9.99.
+              05 E-MATRIX-ROW              OCCURS GS-MAX-DIM.
+                 10 E-MATRIX-CLM           OCCURS GS-MAX-COLS.
+      *             Same character width as D-MATRIX-VALUE in
+      *             GAUSREC.CPY (9 bytes) -- MOVE D-MATRIX-ROW TO
+      *             E-MATRIX-ROW below is a raw group move, so the
+      *             two layouts have to line up byte for byte.
+                    15 E-MATRIX-VALUE      PIC -ZZ9.9999.
 
            01 R-MATRIX.
 
@@ -37,23 +59,46 @@
            01 ERRORS                       PIC 9.
               88 OUT-OF-MEMORY             VALUE 0.
               88 NOT-SPARSE-MATRIX         VALUE 1.
+              88 INVALID-HEADER            VALUE 2.
+              88 ROW-COUNT-MISMATCH        VALUE 3.
+              88 UNDER-DETERMINED-SYSTEM   VALUE 4.
+              88 EQUATION-COUNT-TOO-LARGE  VALUE 5.
 
            01 ERRORS-FOUND                 PIC 9.
               88 ERRORS-FOUND-NO           VALUE 0.
               88 ERRORS-FOUND-YES          VALUE 1.
 
-           01 MAX-ROWS                     PIC 99 COMP-3 VALUE ZERO.
-           01 ROW                          PIC 99 COMP-3.
-           01 CLM                          PIC 99 COMP-3.
+      *    Set when a CALLed GAUSALGO reports a failed matrix (via its
+      *    own RETURN-CODE), so a clean batch is reported as such even
+      *    though RETURN-CODE is a run-unit-global special register
+      *    that MAIN-PROCEDURE must re-set explicitly on the way out.
+           01 ALGO-FAILURE                 PIC 9 VALUE 0.
+              88 ALGO-FAILURE-YES          VALUE 1.
+
+           01 MAX-ROWS                     PIC 999 COMP-3 VALUE ZERO.
+           01 ROW                          PIC 999 COMP-3.
+           01 CLM                          PIC 999 COMP-3.
            01 NOT-ZERO-COUNTER             PIC 99999 VALUE ZERO.
            01 NUMBER-OF-ELEMENTS           PIC 99999 VALUE ZERO.
            01 NUMBER-OF-ROWS               PIC 99999 VALUE ZERO.
+           01 NUMBER-OF-UNKNOWNS           PIC 999 COMP-3 VALUE ZERO.
            01 MAX-NUMBER-OF-ELEMENTS       PIC 99999 VALUE ZERO.
 
+      *    Working fields for BUILD-NORMAL-EQUATIONS, which folds an
+      *    over-determined system down to the NUMBER-OF-UNKNOWNS
+      *    square system a least-squares fit reduces to.
+           01 NE-ROW                       PIC 999 COMP-3.
+           01 NE-COL                       PIC 999 COMP-3.
+           01 NE-K                         PIC 999 COMP-3.
+           01 NE-ACCUM                     PIC S9(9)V9(8) COMP-3.
+           01 NE-FACTOR-1                  PIC S9(3)V9(4) COMP-3.
+           01 NE-FACTOR-2                  PIC S9(3)V9(4) COMP-3.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
                PERFORM FORERUN
-               PERFORM MAINRUN
+               PERFORM MAINRUN UNTIL INPUT-DATA-EOF = "C"
+                                   OR ERRORS-FOUND-YES
                PERFORM LASTRUN
 
                IF ERRORS-FOUND-YES
@@ -62,45 +107,191 @@
                            DISPLAY "ERROR: NOT ENOUGH MEMORY"
                    WHEN NOT-SPARSE-MATRIX
                            DISPLAY "ERROR: NOT A SPARSE MATRIX"
+                   WHEN INVALID-HEADER
+                           DISPLAY "ERROR: INVALID HEADER RECORD"
+                   WHEN ROW-COUNT-MISMATCH
+                           DISPLAY "ERROR: ROW COUNT DOES NOT MATCH "
+                               "HEADER"
+                   WHEN UNDER-DETERMINED-SYSTEM
+                           DISPLAY "ERROR: SYSTEM IS UNDER-DETERMINED "
+                               "- FEWER EQUATIONS THAN UNKNOWNS"
+                   WHEN EQUATION-COUNT-TOO-LARGE
+                           DISPLAY "ERROR: TOO MANY EQUATIONS FOR THE "
+                               "MATRIX TABLE SIZE"
                    WHEN OTHER
                                DISPLAY "ERROR: NO IDEA WHATS WRONG"
+                  END-EVALUATE
+                  MOVE 1 TO RETURN-CODE
                ELSE
-
-                   DISPLAY 'E-Matrix: '
-                   PERFORM VARYING ROW FROM 1 BY 1 UNTIL ROW > MAX-ROWS
-                       DISPLAY E-MATRIX-ROW(ROW)
-                   END-PERFORM
-
-                   PERFORM VARYING ROW
-                       FROM 1 BY 1 UNTIL ROW > MAX-ROWS
-                       AFTER CLM FROM 1 BY 1 UNTIL CLM > MAX-ROWS + 1
-                       MOVE E-MATRIX-VALUE(ROW,CLM) TO
-                       R-MATRIX-VALUE(ROW, CLM)
-                   END-PERFORM
-
-                   CALL "GAUSALGO"
-                       USING R-MATRIX, MAX-ROWS
+                  IF ALGO-FAILURE-YES
+                     MOVE 1 TO RETURN-CODE
+                  ELSE
+                     MOVE 0 TO RETURN-CODE
+                  END-IF
                END-IF
-               STOP RUN.
+               EXIT PROGRAM.
        FORERUN.
            DISPLAY "FORERUN"
            OPEN INPUT FD-MATRIX
            MOVE SPACES TO INPUT-DATA-EOF
+
+           MOVE GS-DFLT-SPARSITY-PCT TO CTL-SPARSITY-PCT
+           MOVE ZERO TO SPARSITY-PCT-TEXT
+           ACCEPT SPARSITY-PCT-TEXT
+               FROM ENVIRONMENT "GAUSS_SPARSITY_PCT"
+           IF SPARSITY-PCT-TEXT IS NUMERIC
+              AND SPARSITY-PCT-TEXT > 0
+              AND SPARSITY-PCT-TEXT NOT > 100
+              MOVE SPARSITY-PCT-TEXT TO CTL-SPARSITY-PCT
+           END-IF
+
+           MOVE GS-DFLT-EPSILON TO CTL-EPSILON
+           MOVE ZERO TO EPSILON-UNITS-TEXT
+           ACCEPT EPSILON-UNITS-TEXT
+               FROM ENVIRONMENT "GAUSS_EPSILON"
+           IF EPSILON-UNITS-TEXT IS NUMERIC
+              AND EPSILON-UNITS-TEXT > 0
+              COMPUTE CTL-EPSILON = EPSILON-UNITS-TEXT / 100000000
+           END-IF
+
+      *    Partial pivoting stays on unless the environment explicitly
+      *    turns it off, so a traceability run can pin the pivot to
+      *    the natural diagonal element and keep row order stable.
+           MOVE 'Y' TO CTL-PARTIAL-PIVOT
+           MOVE SPACE TO PARTIAL-PIVOT-TEXT
+           ACCEPT PARTIAL-PIVOT-TEXT
+               FROM ENVIRONMENT "GAUSS_PARTIAL_PIVOT"
+           IF PARTIAL-PIVOT-TEXT = 'N' OR PARTIAL-PIVOT-TEXT = 'n'
+              MOVE 'N' TO CTL-PARTIAL-PIVOT
+           END-IF
+
+           MOVE 0 TO CTL-BATCH-SEQUENCE
+
       *    TODO: Was ist wenn EOF?
            READ FD-MATRIX INTO D-N
                AT END MOVE "C" TO INPUT-DATA-EOF
-           END-READ
-           MOVE D-N TO NUMBER-OF-COLUMNS
+           END-READ.
 
-           COMPUTE NUMBER-OF-ROWS = NUMBER-OF-COLUMNS - 1
-           COMPUTE NUMBER-OF-ELEMENTS = NUMBER-OF-COLUMNS *
-                                       (NUMBER-OF-COLUMNS - 1)
-           COMPUTE MAX-NUMBER-OF-ELEMENTS = NUMBER-OF-ELEMENTS * 0.3
-
-           PERFORM SINGLE-PROCESSING.
+      * MAINRUN loads and solves one matrix per call, then reads the
+      * next matrix's header so MAIN-PROCEDURE can keep looping over
+      * a batch of matrices stacked in the same input file.
        MAINRUN.
            DISPLAY "MAINRUN"
-               PERFORM SINGLE-PROCESSING until INPUT-DATA-EOF ="C".
+           MOVE 0 TO MAX-ROWS
+           MOVE 0 TO NOT-ZERO-COUNTER
+
+           IF D-N-COLUMNS IS NUMERIC AND D-N-COLUMNS > 0
+             IF D-N-COLUMNS NOT > GS-MAX-COLS
+               MOVE D-N-COLUMNS TO NUMBER-OF-COLUMNS
+               COMPUTE NUMBER-OF-UNKNOWNS = NUMBER-OF-COLUMNS - 1
+
+      *        An explicit D-N-EQUATIONS lets the header say "this is
+      *        not a square system" instead of leaving GAUSALGO to
+      *        discover it the hard way; a blank/non-numeric value
+      *        keeps the old square assumption unchanged.
+               IF D-N-EQUATIONS IS NUMERIC AND D-N-EQUATIONS > 0
+                  MOVE D-N-EQUATIONS TO NUMBER-OF-ROWS
+               ELSE
+                  MOVE NUMBER-OF-UNKNOWNS TO NUMBER-OF-ROWS
+               END-IF
+
+               IF NUMBER-OF-ROWS < NUMBER-OF-UNKNOWNS
+                  SET ERRORS-FOUND-YES TO TRUE
+                  SET UNDER-DETERMINED-SYSTEM TO TRUE
+               END-IF
+
+               IF NUMBER-OF-ROWS > GS-MAX-DIM
+                  SET ERRORS-FOUND-YES TO TRUE
+                  SET EQUATION-COUNT-TOO-LARGE TO TRUE
+               END-IF
+
+               IF NOT ERRORS-FOUND-YES
+               COMPUTE NUMBER-OF-ELEMENTS =
+                       NUMBER-OF-COLUMNS * NUMBER-OF-ROWS
+               COMPUTE MAX-NUMBER-OF-ELEMENTS ROUNDED =
+                       NUMBER-OF-ELEMENTS * CTL-SPARSITY-PCT / 100
+
+               PERFORM VARYING ROW FROM 1 BY 1 UNTIL ROW > GS-MAX-DIM
+                   MOVE SPACES TO LBL-ROW-LABEL(ROW)
+               END-PERFORM
+
+               IF D-N-HAS-LABELS
+                   READ FD-MATRIX INTO D-LABEL-RECORD
+                       AT END MOVE "C" TO INPUT-DATA-EOF
+                   END-READ
+      *            Labels are per unknown, not per equation, so an
+      *            over-determined header (more equations than
+      *            unknowns) is left with blank LBL-ROW-LABEL entries;
+      *            WRITE-SOLUTION-REPORT falls back to plain Xn for
+      *            those rather than mislabeling the solved unknowns
+      *            with equation-numbered labels.
+                   IF NUMBER-OF-ROWS = NUMBER-OF-UNKNOWNS
+                       PERFORM VARYING ROW
+                               FROM 1 BY 1 UNTIL ROW > NUMBER-OF-ROWS
+                           MOVE D-LABEL-VALUE(ROW) TO LBL-ROW-LABEL(ROW)
+                       END-PERFORM
+                   END-IF
+               END-IF
+
+               PERFORM SINGLE-PROCESSING
+                   UNTIL MAX-ROWS = NUMBER-OF-ROWS
+                      OR INPUT-DATA-EOF = "C"
+                      OR ERRORS-FOUND-YES
+
+      *        A short file or stray extra rows leave MAX-ROWS out of
+      *        step with what the header at NUMBER-OF-ROWS promised;
+      *        catch that here instead of solving whatever showed up.
+               IF NOT ERRORS-FOUND-YES
+                  AND MAX-ROWS NOT EQUAL NUMBER-OF-ROWS
+                  SET ERRORS-FOUND-YES TO TRUE
+                  SET ROW-COUNT-MISMATCH TO TRUE
+               END-IF
+
+               IF NOT ERRORS-FOUND-YES
+                   DISPLAY 'E-Matrix: '
+                   PERFORM VARYING ROW FROM 1 BY 1 UNTIL ROW > MAX-ROWS
+                       DISPLAY E-MATRIX-ROW(ROW)
+                   END-PERFORM
+
+                   IF NUMBER-OF-ROWS = NUMBER-OF-UNKNOWNS
+                       SET CTL-LEAST-SQUARES-NO TO TRUE
+                       PERFORM VARYING ROW
+                           FROM 1 BY 1 UNTIL ROW > MAX-ROWS
+                           AFTER CLM FROM 1 BY 1
+                                   UNTIL CLM > NUMBER-OF-COLUMNS
+                           MOVE E-MATRIX-VALUE(ROW,CLM) TO
+                           R-MATRIX-VALUE(ROW, CLM)
+                       END-PERFORM
+                   ELSE
+                       DISPLAY 'OVER-DETERMINED SYSTEM - SOLVING '
+                           'BY LEAST SQUARES'
+                       SET CTL-LEAST-SQUARES-YES TO TRUE
+                       PERFORM BUILD-NORMAL-EQUATIONS
+                       MOVE NUMBER-OF-UNKNOWNS TO MAX-ROWS
+                   END-IF
+
+                   ADD 1 TO CTL-BATCH-SEQUENCE
+
+                   CALL "GAUSALGO"
+                       USING R-MATRIX, MAX-ROWS, CTL-CONTROL, LBL-TABLE
+
+                   IF RETURN-CODE NOT = 0
+                      SET ALGO-FAILURE-YES TO TRUE
+                   END-IF
+
+                   READ FD-MATRIX INTO D-N
+                       AT END MOVE "C" TO INPUT-DATA-EOF
+                   END-READ
+               END-IF
+               END-IF
+             ELSE
+               SET ERRORS-FOUND-YES TO TRUE
+               SET OUT-OF-MEMORY TO TRUE
+             END-IF
+           ELSE
+               SET ERRORS-FOUND-YES TO TRUE
+               SET INVALID-HEADER TO TRUE
+           END-IF.
 
        LASTRUN.
            DISPLAY "LASTRUN"
@@ -111,8 +302,9 @@
            READ FD-MATRIX INTO D-MATRIX-ROW
                AT END MOVE "C" TO INPUT-DATA-EOF
            END-READ
-           PERFORM VARYING ROW FROM 1 BY 1 UNTIL ROW > NUMBER-OF-ROWS
-               IF D-MATRIX-VALUE(ROW) NOT EQUALS ZERO
+           PERFORM VARYING ROW FROM 1 BY 1
+                   UNTIL ROW > NUMBER-OF-UNKNOWNS
+               IF D-MATRIX-VALUE(ROW) NOT EQUAL ZERO
                     ADD 1 TO NOT-ZERO-COUNTER
                     IF NOT-ZERO-COUNTER > MAX-NUMBER-OF-ELEMENTS
                         SET ERRORS-FOUND-YES TO TRUE
@@ -124,3 +316,30 @@
               ADD 1 TO MAX-ROWS
               MOVE D-MATRIX-ROW TO E-MATRIX-ROW(MAX-ROWS)
            END-IF.
+
+      * BUILD-NORMAL-EQUATIONS folds the over-determined E-MATRIX (one
+      * row per equation, MAX-ROWS of them) down into the
+      * NUMBER-OF-UNKNOWNS square system A-transpose-A x = A-transpose
+      * -b that a least-squares fit reduces to, so the unchanged
+      * Gauss-Jordan elimination in GAUSALGO can solve it exactly like
+      * any other square system. NE-COL runs one past the last
+      * unknown to fold the transposed right-hand side in along with
+      * the coefficients, since NUMBER-OF-UNKNOWNS + 1 is
+      * NUMBER-OF-COLUMNS, the column E-MATRIX-VALUE already carries
+      * the equation's right-hand side in.
+       BUILD-NORMAL-EQUATIONS.
+           PERFORM VARYING NE-ROW FROM 1 BY 1
+                   UNTIL NE-ROW > NUMBER-OF-UNKNOWNS
+               AFTER NE-COL FROM 1 BY 1
+                   UNTIL NE-COL > NUMBER-OF-UNKNOWNS + 1
+               MOVE 0 TO NE-ACCUM
+               PERFORM VARYING NE-K FROM 1 BY 1
+                       UNTIL NE-K > MAX-ROWS
+                   MOVE E-MATRIX-VALUE(NE-K, NE-ROW) TO NE-FACTOR-1
+                   MOVE E-MATRIX-VALUE(NE-K, NE-COL) TO NE-FACTOR-2
+                   COMPUTE NE-ACCUM = NE-ACCUM +
+                       (NE-FACTOR-1 * NE-FACTOR-2)
+               END-PERFORM
+               MOVE NE-ACCUM TO R-MATRIX-VALUE(NE-ROW, NE-COL)
+           END-PERFORM
+           .
