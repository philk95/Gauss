@@ -0,0 +1,35 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Single batch entry point for the GAUSEINGABE / algo /
+      *          GAUSAUSGABE pipeline. GAUSEINGABE already CALLs the
+      *          algo step for each matrix it loads, and the algo step
+      *          already CALLs GAUSAUSGABE for each matrix it solves,
+      *          so this driver's job is just to give the whole chain
+      *          one job-level entry point and report plainly whether
+      *          the load/solve step let it get all the way through,
+      *          instead of leaving that to be noticed by hand.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GAUSBATCH.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 LOAD-STEP-RETURN-CODE        PIC 9(4) COMP-3.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY 'BATCH JOB: LOAD, SOLVE, OUTPUT'
+           DISPLAY 'STEP 1: GAUSEINGABE'
+           CALL 'GAUSEINGABE'
+           MOVE RETURN-CODE TO LOAD-STEP-RETURN-CODE
+
+           IF LOAD-STEP-RETURN-CODE NOT = 0
+              DISPLAY 'STEP 1 REPORTED ERRORS - OUTPUT STEP SKIPPED'
+              MOVE LOAD-STEP-RETURN-CODE TO RETURN-CODE
+           ELSE
+              DISPLAY 'BATCH JOB COMPLETE'
+           END-IF
+
+           STOP RUN.
