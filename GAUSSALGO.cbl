@@ -0,0 +1,486 @@
+      ******************************************************************
+      * Author: Björn Lüpschen und Philipp Kohl
+      * Date:
+      * Purpose: German-named twin of GAUSALGO for the GAUSSEINGABE /
+      *          GAUSSALGO / GAUSSAUSGABE production pipeline.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GAUSSALGO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRACE-FILE ASSIGN TO TRACE-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    Dynamischer Name (CHECKPOINTnnnnn.TXT, ueber CTL-BATCH-
+      *    SEQUENCE), damit sich die Matrizen eines GAUSSEINGABE-
+      *    Batchlaufs (req008) nicht gegenseitig die Checkpoint-Datei
+      *    ueberschreiben.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHECKPOINT-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD TRACE-FILE.
+           01 TRACE-RECORD PIC X(2400).
+
+      *    Schnappschuss von R-MATRIX nach jeder abgeschlossenen
+      *    Pivotspalte, damit ein abgebrochener Lauf ab der letzten
+      *    guten Spalte statt bei Spalte 1 fortgesetzt werden kann.
+           FD CHECKPOINT-FILE.
+           01 CHECKPOINT-RECORD PIC X(2400).
+           01 CHECKPOINT-HEADER-RECORD.
+              05 CKPT-HDR-LITERAL  PIC X(11) VALUE 'CHECKPOINT '.
+              05 CKPT-HDR-COLUMN   PIC 999.
+              05 FILLER            PIC X(1) VALUE SPACE.
+              05 CKPT-HDR-ROWS     PIC 999.
+              05 FILLER            PIC X(1) VALUE SPACE.
+      *       Bindet einen Checkpoint an die Stapel-Sequenznummer, die
+      *       GAUSSEINGABE seiner zugehoerigen Matrix zuweist, damit
+      *       ein fortgesetzter Stapellauf nicht allein wegen
+      *       uebereinstimmender Zeilenanzahl den veralteten
+      *       Teil-Eliminationsstand einer anderen Matrix uebernimmt.
+              05 CKPT-HDR-SEQ      PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+           COPY "GSLIMIT.CPY".
+
+           01 MAX-COLS   PIC 999 COMP-3.
+
+           01 A-MATRIX.
+               05 A-MATRIX-ROW OCCURS GS-MAX-DIM INDEXED BY AR.
+                  10 A-MATRIX-COL OCCURS GS-MAX-COLS INDEXED BY AC.
+                       15 A-MATRIX-VALUE PIC -ZZ9.9999.
+                       15 FILLER         PIC XX VALUE ' '.
+
+           01 R-MATRIX.
+               COPY "MATRIX.CPY" REPLACING ==#== BY ==R==.
+
+           01 MATRIX-TEMP-ROWCHANGER.
+               05 MATRIX-ROW-CHANGER.
+                10 EX-MATRIX-VALUE PIC S9(3)V9(4) COMP-3
+                   OCCURS GS-MAX-COLS.
+
+           01 I-COLUMN PIC 999 COMP-3.
+           01 RESTART-COLUMN PIC 999 COMP-3 VALUE 1.
+           01 CKPT-STATUS PIC XX.
+           01 TEMP-MAX PIC S9(3)V9(10) COMP-3.
+
+           01 MAX-ROW-INDEX PIC 999 COMP-3.
+           01 TEMP-MAX-INDEX PIC 999 COMP-3.
+
+           01 INDEX-ROW PIC 999 COMP-3.
+           01 INDEX-COL PIC 999 COMP-3.
+
+           01 INDEX-SWAPFIRST PIC 999 COMP-3.
+           01 INDEX-SWAPSECOND PIC 999 COMP-3.
+
+           01 SUBTRACT-ROW-FACTOR PIC S9(3)V9(10) COMP-3.
+           01 DIVIDE-ROW-FACTOR PIC S9(3)V9(10) COMP-3.
+
+           01 PRINT-VALUE  PIC +999.9999.
+
+           01 VALUE-NOT-ZERO-COUNTER PIC 9(10).
+
+           01 RESIDUAL-SUM     PIC S9(3)V9(4) COMP-3.
+           01 WORST-RESIDUAL   PIC S9(3)V9(4) COMP-3.
+           01 RESIDUAL-PRINT-VALUE PIC +999.9999.
+
+           77 DEBUG            PIC 9.
+               88 DEBUG-ON     VALUE 0.
+               88 DEBUG-OFF    VALUE 1.
+
+           77 SINGULAR-SWITCH  PIC 9 VALUE 0.
+               88 SINGULAR-MATRIX  VALUE 1.
+
+           77 INCONSISTENT-SWITCH  PIC 9 VALUE 0.
+               88 INCONSISTENT-SYSTEM  VALUE 1.
+
+           01 TRACE-DATE       PIC 9(8).
+           01 TRACE-FILE-NAME  PIC X(20).
+           01 CHECKPOINT-FILE-NAME PIC X(20).
+           01 CKPT-SEQ-TEXT    PIC 9(5).
+           01 TR-TEXT-LINE     PIC X(2400).
+           01 TR-COL           PIC ZZ9.
+           01 TR-ROW1          PIC ZZ9.
+           01 TR-ROW2          PIC ZZ9.
+
+       LINKAGE SECTION.
+           01 MATRIX.
+              COPY "MATRIX.CPY" REPLACING ==#== BY ==E==.
+
+           01 MAX-ROWS                         PIC 999 COMP-3.
+
+           01 CTL-CONTROL.
+              COPY "GAUSCTL.CPY".
+
+           01 LBL-TABLE.
+              COPY "GAUSLBL.CPY".
+       PROCEDURE DIVISION
+                   USING MATRIX, MAX-ROWS, CTL-CONTROL, LBL-TABLE.
+       MAIN-PROCEDURE.
+      *    SINGULAR-SWITCH/INCONSISTENT-SWITCH und RETURN-CODE bleiben
+      *    innerhalb eines req008-Stapellaufs von einem CALL zum
+      *    naechsten erhalten (VALUE-Klauseln in WORKING-STORAGE
+      *    wirken nur beim ersten Programmladen, und RETURN-CODE ist
+      *    ein fuer die gesamte Run-Unit globales Sonderregister) --
+      *    deshalb hier alle drei zuruecksetzen, damit der Fehlschlag
+      *    einer Matrix nicht auf das Ergebnis der naechsten abfaerbt.
+           MOVE 0 TO SINGULAR-SWITCH
+           MOVE 0 TO INCONSISTENT-SWITCH
+           MOVE 0 TO RETURN-CODE
+           COMPUTE MAX-COLS = MAX-ROWS + 1
+           MOVE MATRIX TO R-MATRIX
+
+           PERFORM SET-CHECKPOINT-FILE-NAME
+           PERFORM RESTORE-CHECKPOINT
+
+           SET DEBUG-ON TO TRUE
+
+           IF DEBUG-ON
+              PERFORM OPEN-TRACE-FILE
+           END-IF
+
+           DISPLAY 'Ausgangs Matrix: '
+           PERFORM PRINT
+           IF DEBUG-ON
+              PERFORM WRITE-TRACE-MATRIX
+           END-IF
+
+            PERFORM VARYING I-COLUMN
+                    FROM RESTART-COLUMN BY 1
+                    UNTIL I-COLUMN > MAX-COLS - 1
+                       OR SINGULAR-MATRIX
+                    IF CTL-PARTIAL-PIVOT-YES
+                       PERFORM FIND-MAX-ELEMENT-IN-COLUMN
+                    ELSE
+                       PERFORM USE-DIAGONAL-ELEMENT
+                    END-IF
+
+                    IF TEMP-MAX = 0
+                       SET SINGULAR-MATRIX TO TRUE
+                    ELSE
+                    MOVE TEMP-MAX TO PRINT-VALUE
+
+                    IF DEBUG-ON
+                    DISPLAY 'Maximun in Spalte ' I-COLUMN
+                    ' betreagt ' PRINT-VALUE
+                    PERFORM WRITE-TRACE-PIVOT
+                    END-IF
+
+                    MOVE I-COLUMN TO INDEX-SWAPFIRST
+                    MOVE TEMP-MAX-INDEX TO INDEX-SWAPSECOND
+                    PERFORM SWAP-ROWS
+
+                    IF DEBUG-ON
+                       PERFORM PRINT
+                       DISPLAY ' '
+                       PERFORM WRITE-TRACE-MATRIX
+                    END-IF
+
+                    PERFORM SUBTRACT-ROWS
+
+                    IF DEBUG-ON
+                       DISPLAY 'Zwischenergebnis'
+                       PERFORM PRINT
+                       DISPLAY ' '
+                       PERFORM WRITE-TRACE-MATRIX
+                    END-IF
+
+                    PERFORM WRITE-CHECKPOINT
+                    END-IF
+
+
+            END-PERFORM
+
+            PERFORM CLEAR-CHECKPOINT
+
+            IF SINGULAR-MATRIX
+               DISPLAY 'FEHLER: MATRIX IST SINGULAER - '
+                   'KEINE EINDEUTIGE LOESUNG'
+               MOVE 1 TO RETURN-CODE
+            ELSE
+            PERFORM DIVIDE-ROWS
+            DISPLAY 'Ergebnis:'
+            PERFORM PRINT
+
+            PERFORM INTERPRET-RESULT
+
+            IF NOT INCONSISTENT-SYSTEM
+      *        Eine Ausgleichsrechnung uebergibt GAUSSALGO bereits das
+      *        reduzierte Normalgleichungssystem, nicht die
+      *        urspruenglichen Messwerte, ein hier gegen MATRIX
+      *        berechnetes Residuum wuerde also keine Gueteaussage
+      *        liefern und nur in die Irre fuehren.
+               IF NOT CTL-LEAST-SQUARES-YES
+                  PERFORM CHECK-RESIDUAL
+               END-IF
+
+               CALL "GAUSSAUSGABE"
+                   USING R-MATRIX, MAX-COLS, MAX-ROWS, LBL-TABLE
+            END-IF
+            END-IF
+
+            IF DEBUG-ON
+               CLOSE TRACE-FILE
+            END-IF
+
+            EXIT PROGRAM.
+
+       INTERPRET-RESULT.
+           MOVE 0 TO VALUE-NOT-ZERO-COUNTER
+           PERFORM VARYING R-I-COL
+                   FROM 1 BY 1
+                   UNTIL R-I-COL > MAX-COLS - 1
+                   IF R-MATRIX-VALUE(MAX-ROWS, R-I-COL) NOT EQUAL 0
+                      ADD 1 TO VALUE-NOT-ZERO-COUNTER
+                   END-IF
+           END-PERFORM
+
+           IF VALUE-NOT-ZERO-COUNTER = 0
+              IF R-MATRIX-VALUE(MAX-ROWS, MAX-COLS) NOT EQUAL 0
+                 DISPLAY 'FEHLER: SYSTEM IST INKONSISTENT - '
+                     'KEINE LOESUNG'
+                 MOVE 1 TO RETURN-CODE
+                 SET INCONSISTENT-SYSTEM TO TRUE
+              ELSE
+                 DISPLAY 'SYSTEM HAT UNENDLICH VIELE LOESUNGEN'
+              END-IF
+           END-IF
+       .
+       CHECK-RESIDUAL.
+           MOVE 0 TO WORST-RESIDUAL
+           PERFORM VARYING R-I-ROW FROM 1 BY 1 UNTIL R-I-ROW > MAX-ROWS
+               MOVE 0 TO RESIDUAL-SUM
+               PERFORM VARYING R-I-COL
+                       FROM 1 BY 1
+                       UNTIL R-I-COL > MAX-ROWS
+                   COMPUTE RESIDUAL-SUM = RESIDUAL-SUM +
+                       (E-MATRIX-VALUE(R-I-ROW, R-I-COL) *
+                        R-MATRIX-VALUE(R-I-COL, MAX-COLS))
+               END-PERFORM
+               COMPUTE RESIDUAL-SUM = RESIDUAL-SUM -
+                   E-MATRIX-VALUE(R-I-ROW, MAX-COLS)
+               IF RESIDUAL-SUM < 0
+                   COMPUTE RESIDUAL-SUM = RESIDUAL-SUM * -1
+               END-IF
+               IF RESIDUAL-SUM > WORST-RESIDUAL
+                   MOVE RESIDUAL-SUM TO WORST-RESIDUAL
+               END-IF
+           END-PERFORM
+           MOVE WORST-RESIDUAL TO RESIDUAL-PRINT-VALUE
+           DISPLAY 'GROESSTES RESIDUUM: ' RESIDUAL-PRINT-VALUE
+           .
+       DIVIDE-ROWS.
+           PERFORM VARYING R-I-ROW FROM MAX-ROWS BY -1 UNTIL R-I-ROW < 1
+                   AFTER R-I-COL FROM MAX-COLS BY -1 UNTIL R-I-COL < 1
+                       COMPUTE R-MATRIX-VALUE(R-I-ROW,R-I-COL) =
+                       R-MATRIX-VALUE(R-I-ROW,R-I-COL) /
+                       R-MATRIX-VALUE(R-I-ROW,R-I-ROW)
+           END-PERFORM
+       .
+
+       SUBTRACT-ROWS.
+           PERFORM VARYING R-I-ROW FROM 1 BY 1 UNTIL R-I-ROW > MAX-ROWS
+
+      *    Eine Null hier bedeutet, dass Zeile R-I-ROW in der Pivot-
+      *    spalte schon frei ist -- der ganze Subtraktions-/Rundungs-
+      *    durchlauf waere wirkungslos, deshalb wird er uebersprungen.
+      *    Genau hier zahlt sich die von GAUSSEINGABE bereits
+      *    gepruefte duenne Besetzung aus.
+           IF R-I-ROW NOT EQUAL I-COLUMN
+              AND R-MATRIX-VALUE(R-I-ROW, I-COLUMN) NOT EQUAL 0
+               COMPUTE SUBTRACT-ROW-FACTOR =
+                       R-MATRIX-VALUE(R-I-ROW, I-COLUMN)
+                       / R-MATRIX-VALUE(I-COLUMN, I-COLUMN)
+               PERFORM VARYING R-I-COL
+                       FROM 1 BY 1
+                       UNTIL R-I-COL > MAX-COLS
+                   COMPUTE R-MATRIX-VALUE(R-I-ROW, R-I-COL)
+                           = R-MATRIX-VALUE(R-I-ROW,R-I-COL)
+                   - (SUBTRACT-ROW-FACTOR *
+                   R-MATRIX-VALUE(I-COLUMN,R-I-COL))
+
+
+                   IF R-MATRIX-VALUE(R-I-ROW, R-I-COL) > 0
+                       IF R-MATRIX-VALUE(R-I-ROW, R-I-COL) < CTL-EPSILON
+                           MOVE 0 TO R-MATRIX-VALUE(R-I-ROW, R-I-COL)
+                       END-IF
+                   ELSE
+                       IF R-MATRIX-VALUE(R-I-ROW, R-I-COL) > CTL-EPSILON*-1
+                           MOVE 0 TO R-MATRIX-VALUE(R-I-ROW, R-I-COL)
+                       END-IF
+                   END-IF
+
+
+
+               END-PERFORM
+           END-IF
+           END-PERFORM
+           .
+       FIND-MAX-ELEMENT-IN-COLUMN.
+           MOVE 0 TO TEMP-MAX
+           PERFORM VARYING R-I-ROW
+                   FROM 1 BY 1
+                   UNTIL R-I-ROW > MAX-ROWS
+                   IF R-MATRIX-VALUE(R-I-ROW, I-COLUMN)  < 0
+                      IF R-MATRIX-VALUE(R-I-ROW, I-COLUMN)*-1 > TEMP-MAX
+                           COMPUTE TEMP-MAX =
+                                   R-MATRIX-VALUE(R-I-ROW, I-COLUMN)
+                           MOVE R-I-ROW TO TEMP-MAX-INDEX
+                      END-IF
+                   ELSE
+                   IF R-MATRIX-VALUE(R-I-ROW, I-COLUMN) > TEMP-MAX
+                      MOVE R-MATRIX-VALUE(R-I-ROW, I-COLUMN) TO TEMP-MAX
+                      MOVE R-I-ROW TO TEMP-MAX-INDEX
+                   END-IF
+           END-PERFORM
+           .
+
+      *    Bei abgeschalteter Zeilenauswahl (Partial Pivoting) wird das
+      *    natuerliche Diagonalelement unveraendert als Pivot verwendet
+      *    statt die Spalte nach dem groessten Betrag zu durchsuchen,
+      *    damit die Zeilenreihenfolge fuer einen Nachvollziehbarkeits-
+      *    Lauf spaltenweise reproduzierbar bleibt.
+       USE-DIAGONAL-ELEMENT.
+           MOVE R-MATRIX-VALUE(I-COLUMN, I-COLUMN) TO TEMP-MAX
+           MOVE I-COLUMN TO TEMP-MAX-INDEX
+           .
+
+       PRINT.
+           PERFORM COPY-TO-A-MATRIX
+           PERFORM DISPLAY-A-MATRIX
+           .
+
+      *    Aus PRINT ausgelagert, damit WRITE-CHECKPOINT die A-MATRIX
+      *    aus der R-MATRIX auffrischen kann, ohne bei jeder Pivot-
+      *    Spalte zusaetzlich die ganze Matrix auf der Konsole
+      *    auszugeben.
+       COPY-TO-A-MATRIX.
+           PERFORM VARYING INDEX-ROW
+                   FROM 1 BY 1 UNTIL INDEX-ROW > MAX-ROWS
+                   AFTER INDEX-COL
+                   FROM 1 BY 1 UNTIL INDEX-COL > MAX-COLS
+                   MOVE R-MATRIX-VALUE(INDEX-ROW, INDEX-COL) TO
+                        A-MATRIX-VALUE(INDEX-ROW, INDEX-COL)
+           END-PERFORM
+           .
+
+       DISPLAY-A-MATRIX.
+           PERFORM VARYING INDEX-ROW
+                   FROM 1 BY 1 UNTIL INDEX-ROW > MAX-ROWS
+                   DISPLAY A-MATRIX-ROW(INDEX-ROW)
+           END-PERFORM
+           .
+
+       SWAP-ROWS.
+           IF DEBUG-ON
+               DISPLAY 'Vertausche Zeile ' INDEX-SWAPFIRST ' mit '
+                   INDEX-SWAPSECOND
+               PERFORM WRITE-TRACE-SWAP
+           END-IF
+           MOVE R-MATRIX-ROW(INDEX-SWAPFIRST)
+           TO   MATRIX-ROW-CHANGER
+           MOVE R-MATRIX-ROW(INDEX-SWAPSECOND)
+           TO   R-MATRIX-ROW(INDEX-SWAPFIRST)
+           MOVE MATRIX-ROW-CHANGER
+           TO   R-MATRIX-ROW(INDEX-SWAPSECOND)
+           .
+
+       OPEN-TRACE-FILE.
+           ACCEPT TRACE-DATE FROM DATE YYYYMMDD
+           MOVE SPACES TO TRACE-FILE-NAME
+           STRING 'TRACE' TRACE-DATE '.TXT' DELIMITED BY SIZE
+               INTO TRACE-FILE-NAME
+           OPEN EXTEND TRACE-FILE
+           .
+
+      *    Ordnet die Checkpoint-Datei ueber CTL-BATCH-SEQUENCE der
+      *    aktuellen Matrix zu, damit WRITE-CHECKPOINT/CLEAR-CHECKPOINT
+      *    niemals den Neustartpunkt einer anderen Matrix im selben
+      *    Stapellauf ueberschreiben.
+       SET-CHECKPOINT-FILE-NAME.
+           MOVE CTL-BATCH-SEQUENCE TO CKPT-SEQ-TEXT
+           MOVE SPACES TO CHECKPOINT-FILE-NAME
+           STRING 'CHECKPOINT' CKPT-SEQ-TEXT '.TXT' DELIMITED BY SIZE
+               INTO CHECKPOINT-FILE-NAME
+           .
+
+       WRITE-TRACE-MATRIX.
+           PERFORM VARYING INDEX-ROW
+                   FROM 1 BY 1 UNTIL INDEX-ROW > MAX-ROWS
+                   MOVE SPACES TO TR-TEXT-LINE
+                   MOVE A-MATRIX-ROW(INDEX-ROW) TO TR-TEXT-LINE
+                   WRITE TRACE-RECORD FROM TR-TEXT-LINE
+           END-PERFORM
+           .
+
+       WRITE-TRACE-PIVOT.
+           MOVE SPACES TO TR-TEXT-LINE
+           MOVE I-COLUMN TO TR-COL
+           STRING 'PIVOT SPALTE ' TR-COL ' MAXIMUM ' PRINT-VALUE
+               DELIMITED BY SIZE INTO TR-TEXT-LINE
+           WRITE TRACE-RECORD FROM TR-TEXT-LINE
+           .
+
+       WRITE-TRACE-SWAP.
+           MOVE SPACES TO TR-TEXT-LINE
+           MOVE INDEX-SWAPFIRST TO TR-ROW1
+           MOVE INDEX-SWAPSECOND TO TR-ROW2
+           STRING 'SWAP ZEILE ' TR-ROW1 ' MIT ' TR-ROW2
+               DELIMITED BY SIZE INTO TR-TEXT-LINE
+           WRITE TRACE-RECORD FROM TR-TEXT-LINE
+           .
+
+       RESTORE-CHECKPOINT.
+           MOVE 1 TO RESTART-COLUMN
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-STATUS = '00'
+              READ CHECKPOINT-FILE
+                 AT END CONTINUE
+              END-READ
+              IF CKPT-STATUS = '00' AND CKPT-HDR-ROWS = MAX-ROWS
+                 AND CKPT-HDR-SEQ = CTL-BATCH-SEQUENCE
+                 COMPUTE RESTART-COLUMN = CKPT-HDR-COLUMN + 1
+                 PERFORM VARYING INDEX-ROW
+                         FROM 1 BY 1 UNTIL INDEX-ROW > MAX-ROWS
+                     READ CHECKPOINT-FILE INTO A-MATRIX-ROW(INDEX-ROW)
+                        AT END EXIT PERFORM
+                     END-READ
+                 END-PERFORM
+                 PERFORM VARYING INDEX-ROW
+                         FROM 1 BY 1 UNTIL INDEX-ROW > MAX-ROWS
+                         AFTER INDEX-COL
+                         FROM 1 BY 1 UNTIL INDEX-COL > MAX-COLS
+                     MOVE A-MATRIX-VALUE(INDEX-ROW, INDEX-COL) TO
+                          R-MATRIX-VALUE(INDEX-ROW, INDEX-COL)
+                 END-PERFORM
+                 DISPLAY 'SETZE ELIMINATION AB SPALTE ' RESTART-COLUMN
+                     ' FORT'
+              END-IF
+              CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE 'CHECKPOINT ' TO CKPT-HDR-LITERAL
+           MOVE I-COLUMN TO CKPT-HDR-COLUMN
+           MOVE MAX-ROWS TO CKPT-HDR-ROWS
+           MOVE CTL-BATCH-SEQUENCE TO CKPT-HDR-SEQ
+           WRITE CHECKPOINT-RECORD
+           PERFORM COPY-TO-A-MATRIX
+           PERFORM VARYING INDEX-ROW
+                   FROM 1 BY 1 UNTIL INDEX-ROW > MAX-ROWS
+               WRITE CHECKPOINT-RECORD FROM A-MATRIX-ROW(INDEX-ROW)
+           END-PERFORM
+           CLOSE CHECKPOINT-FILE
+           .
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           .
