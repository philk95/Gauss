@@ -0,0 +1,36 @@
+      ******************************************************************
+      * Author: Björn Lüpschen
+      * Date:
+      * Purpose: Einstiegspunkt fuer den gesamten GAUSSEINGABE- / Algo-
+      *          / GAUSSAUSGABE-Lauf als ein Batch-Job. GAUSSEINGABE
+      *          ruft den Algo-Schritt bereits fuer jede geladene
+      *          Matrix auf, und der Algo-Schritt ruft GAUSSAUSGABE
+      *          bereits fuer jede geloeste Matrix auf; dieser Treiber
+      *          gibt der gesamten Kette lediglich einen einzigen
+      *          Job-Einstiegspunkt und meldet klar, ob der Lade-/
+      *          Loese-Schritt ueberhaupt so weit gekommen ist, statt
+      *          das von Hand bemerken zu muessen.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GAUSSBATCH.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 LOAD-STEP-RETURN-CODE        PIC 9(4) COMP-3.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY 'BATCH-JOB: LADEN, LOESEN, AUSGABE'
+           DISPLAY 'SCHRITT 1: GAUSSEINGABE'
+           CALL 'GAUSSEINGABE'
+           MOVE RETURN-CODE TO LOAD-STEP-RETURN-CODE
+
+           IF LOAD-STEP-RETURN-CODE NOT = 0
+              DISPLAY 'SCHRITT 1 MELDET FEHLER - AUSGABE UEBERSPRUNGEN'
+              MOVE LOAD-STEP-RETURN-CODE TO RETURN-CODE
+           ELSE
+              DISPLAY 'BATCH-JOB ABGESCHLOSSEN'
+           END-IF
+
+           STOP RUN.
