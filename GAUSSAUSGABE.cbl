@@ -11,33 +11,72 @@
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS IS SEQUENTIAL.
 
+           SELECT REPORT-FILE ASSIGN TO "loesung.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+           SELECT CSV-FILE ASSIGN TO "ausgabe.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
        DATA DIVISION.
 
        FILE SECTION.
            FD MATRIX-ROW.
            01 MATRIX.
                05 D-MATRIX-ROW
-                   OCCURS 100.
-                   10 D-MATRIX-VALUE        PIC -ZZ9.999.
+      *           upper bound tracks GS-MAX-COLS in GSLIMIT.CPY
+                   OCCURS 201.
+                   10 D-MATRIX-VALUE        PIC -ZZ9.9999.
                05 FILL         PIC XX VALUE X'0D0A'.
+           01 RUN-HEADER-RECORD             PIC X(40).
+
+           FD REPORT-FILE.
+           01 REPORT-RECORD                PIC X(40).
 
+           FD CSV-FILE.
+           01 CSV-RECORD                   PIC X(2400).
 
        WORKING-STORAGE SECTION.
+           COPY "GSLIMIT.CPY".
+
            01 INDEX-ROW   PIC 999.
            01 INDEX-COL   PIC 999.
-           01 MAX-ROWS    PIC 99.
+           01 RPT-VARIABLE-NUMBER           PIC ZZ9.
+           01 RPT-SOLVED-VALUE              PIC -ZZ9.9999.
+           01 RUN-DATE                      PIC 9(8).
+           01 RUN-TIME                      PIC 9(8).
+           01 CSV-OUTPUT-FLAG               PIC X.
+              88 CSV-OUTPUT-ON              VALUE 'Y', 'y'.
+           01 CSV-FIELD                     PIC -ZZ9.9999.
+           01 CSV-POINTER                   PIC 9(4) COMP-3.
        LINKAGE SECTION.
            01 R-MATRIX.
             COPY "MATRIX.CPY" REPLACING ==#== BY ==R==.
-           01 NUMBER-OF-COLUMNS                 PIC 99 COMP-3.
+           01 NUMBER-OF-COLUMNS                 PIC 999 COMP-3.
+           01 MAX-ROWS                          PIC 999 COMP-3.
+           01 LBL-TABLE.
+              COPY "GAUSLBL.CPY".
 
        PROCEDURE DIVISION
-           USING R-MATRIX, NUMBER-OF-COLUMNS.
+           USING R-MATRIX, NUMBER-OF-COLUMNS, MAX-ROWS, LBL-TABLE.
 
            MAIN-PROCEDURE.
-           OPEN OUTPUT MATRIX-ROW
-
-           COMPUTE MAX-ROWS = NUMBER-OF-COLUMNS - 1
+      *    OPEN EXTEND erhaelt die Ausgabe frueherer Laeufe in
+      *    ausgabe.txt, statt sie zu ueberschreiben; eine
+      *    Lauf-Zeitstempelzeile markiert, wo die Matrixzeilen des
+      *    jeweiligen Laufs beginnen.
+           MOVE SPACES TO CSV-OUTPUT-FLAG
+           ACCEPT CSV-OUTPUT-FLAG FROM ENVIRONMENT "GAUSS_CSV_OUTPUT"
+
+           OPEN EXTEND MATRIX-ROW
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT RUN-TIME FROM TIME
+           MOVE SPACES TO RUN-HEADER-RECORD
+           STRING 'RUN ' RUN-DATE ' ' RUN-TIME DELIMITED BY SIZE
+               INTO RUN-HEADER-RECORD
+           WRITE RUN-HEADER-RECORD
+           END-WRITE
 
            PERFORM VARYING INDEX-ROW
                    FROM 1 BY 1
@@ -57,8 +96,70 @@
                    END-WRITE
            END-PERFORM
 
+           CLOSE MATRIX-ROW
 
+           PERFORM WRITE-SOLUTION-REPORT
+           PERFORM WRITE-CSV-OUTPUT
+           EXIT PROGRAM.
+      * Sobald DIVIDE-ROWS den linken Block auf die Einheitsmatrix
+      * reduziert hat, steht in der letzten Spalte jeder Zeile der
+      * geloeste Wert der zugehoerigen Variablen - X1 = ..., X2 = ...
+      * laesst sich also direkt daraus ablesen.
+       WRITE-SOLUTION-REPORT.
+           OPEN EXTEND REPORT-FILE
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'RUN ' RUN-DATE ' ' RUN-TIME DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           WRITE REPORT-RECORD
 
-           CLOSE MATRIX-ROW
+           PERFORM VARYING INDEX-ROW
+                   FROM 1 BY 1 UNTIL INDEX-ROW > MAX-ROWS
+                   MOVE INDEX-ROW TO RPT-VARIABLE-NUMBER
+                   MOVE R-MATRIX-VALUE(INDEX-ROW, NUMBER-OF-COLUMNS)
+                       TO RPT-SOLVED-VALUE
+                   MOVE SPACES TO REPORT-RECORD
+                   IF LBL-ROW-LABEL(INDEX-ROW) = SPACES
+                       STRING 'X' RPT-VARIABLE-NUMBER ' = '
+                           RPT-SOLVED-VALUE
+                           DELIMITED BY SIZE INTO REPORT-RECORD
+                   ELSE
+                       STRING LBL-ROW-LABEL(INDEX-ROW)
+                           DELIMITED BY SPACE
+                           ' = ' RPT-SOLVED-VALUE
+                           DELIMITED BY SIZE INTO REPORT-RECORD
+                   END-IF
+                   WRITE REPORT-RECORD
+           END-PERFORM
+           CLOSE REPORT-FILE
+           .
+      * GAUSS_CSV_OUTPUT=Y schreibt dieselben geloesten Zeilen
+      * zusaetzlich komma-getrennt nach ausgabe.csv, fuer den
+      * Import in Tabellenkalkulationen - zusaetzlich zur
+      * Festbreiten-Ausgabe, nicht als Ersatz dafuer.
+       WRITE-CSV-OUTPUT.
+           IF CSV-OUTPUT-ON
+             OPEN EXTEND CSV-FILE
+             PERFORM VARYING INDEX-ROW
+                     FROM 1 BY 1 UNTIL INDEX-ROW > MAX-ROWS
+                 MOVE SPACES TO CSV-RECORD
+                 MOVE 1 TO CSV-POINTER
+                 PERFORM VARYING INDEX-COL
+                         FROM 1 BY 1 UNTIL INDEX-COL > MAX-ROWS + 1
+                     MOVE R-MATRIX-VALUE(INDEX-ROW, INDEX-COL)
+                         TO CSV-FIELD
+                     IF INDEX-COL = 1
+                         STRING CSV-FIELD DELIMITED BY SIZE
+                             INTO CSV-RECORD
+                             WITH POINTER CSV-POINTER
+                     ELSE
+                         STRING ',' CSV-FIELD DELIMITED BY SIZE
+                             INTO CSV-RECORD
+                             WITH POINTER CSV-POINTER
+                     END-IF
+                 END-PERFORM
+                 WRITE CSV-RECORD
+             END-PERFORM
+             CLOSE CSV-FILE
+           END-IF
            .
            END PROGRAM GAUSSAUSGABE.
