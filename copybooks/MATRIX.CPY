@@ -0,0 +1,14 @@
+      ******************************************************************
+      * MATRIX.CPY
+      * Shared coefficient/result matrix layout. Row and column
+      * capacity come from GSLIMIT.CPY (COPY GSLIMIT.CPY ahead of this
+      * copybook) so GAUSSEINGABE, GAUSALGO/GAUSSALGO and
+      * GAUSAUSGABE/GAUSSAUSGABE all agree on the size of the table
+      * they are passing to each other.
+      *
+      * The element width is PIC S9(3)V9(4) COMP-3 -- keep this in
+      * step with GS-DEC-DIGITS in GSLIMIT.CPY if that is ever changed.
+      ******************************************************************
+           05 #-MATRIX-ROW OCCURS GS-MAX-DIM INDEXED BY #-I-ROW.
+              10 #-MATRIX-VALUE PIC S9(3)V9(4) COMP-3
+                 OCCURS GS-MAX-COLS INDEXED BY #-I-COL.
