@@ -5,43 +5,82 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. GAUSSAUSGABE.
+       PROGRAM-ID. GAUSAUSGABE.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT MATRIX-ROW ASSIGN TO 'ausgabe.txt'
            ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT REPORT-FILE ASSIGN TO 'report.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CSV-FILE ASSIGN TO 'ausgabe.csv'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
 
        FILE SECTION.
            FD MATRIX-ROW.
            01 MATRIX.
                05 D-MATRIX-ROW
-                   OCCURS 1 TO 100 DEPENDING ON NUMBER-OF-COLUMNS.
-                   10 D-MATRIX-VALUE        PIC +999.99.
+      *           upper bound tracks GS-MAX-COLS in GSLIMIT.CPY
+                   OCCURS 1 TO 201 DEPENDING ON NUMBER-OF-COLUMNS.
+                   10 D-MATRIX-VALUE        PIC +999.9999.
                    10 FILLER                PIC X VALUE ' '.
+           01 RUN-HEADER-RECORD             PIC X(40).
+
+           FD REPORT-FILE.
+           01 REPORT-RECORD                PIC X(40).
+
+           FD CSV-FILE.
+           01 CSV-RECORD                   PIC X(2400).
 
        WORKING-STORAGE SECTION.
+           COPY "GSLIMIT.CPY".
+
            01 A-MATRIX.
-               05 A-MATRIX-ROW OCCURS 4 INDEXED BY AR.
-                  10 A-MATRIX-COL OCCURS 4 INDEXED BY AC.
+               05 A-MATRIX-ROW OCCURS GS-MAX-DIM INDEXED BY AR.
+                  10 A-MATRIX-COL OCCURS GS-MAX-COLS INDEXED BY AC.
                        15 A-MATRIX-VALUE PIC -ZZ9.9999.
                        15 FILLER         PIC XX VALUE ' '.
 
            01 INDEX-ROW   PIC 999.
            01 INDEX-COL   PIC 999.
+           01 RPT-VARIABLE-NUMBER           PIC ZZ9.
+           01 RPT-SOLVED-VALUE              PIC +999.9999.
+           01 RUN-DATE                      PIC 9(8).
+           01 RUN-TIME                      PIC 9(8).
+           01 CSV-OUTPUT-FLAG               PIC X.
+              88 CSV-OUTPUT-ON              VALUE 'Y', 'y'.
+           01 CSV-FIELD                     PIC +999.9999.
+           01 CSV-POINTER                   PIC 9(4) COMP-3.
        LINKAGE SECTION.
            01 R-MATRIX.
             COPY "MATRIX.CPY" REPLACING ==#== BY ==R==.
-           01 NUMBER-OF-COLUMNS          PIC 99 COMP-3.
-           01 MAX-ROWS                   PIC 99 COMP-3.
+           01 NUMBER-OF-COLUMNS          PIC 999 COMP-3.
+           01 MAX-ROWS                   PIC 999 COMP-3.
+           01 LBL-TABLE.
+              COPY "GAUSLBL.CPY".
 
        PROCEDURE DIVISION
-           USING R-MATRIX,NUMBER-OF-COLUMNS, MAX-ROWS.
+           USING R-MATRIX,NUMBER-OF-COLUMNS, MAX-ROWS, LBL-TABLE.
 
            MAIN-PROCEDURE.
-           OPEN OUTPUT MATRIX-ROW
+      *    OPEN EXTEND keeps every prior run's output in ausgabe.txt
+      *    instead of clobbering it, so a run-timestamp header row
+      *    marks where each run's matrix rows begin.
+           MOVE SPACES TO CSV-OUTPUT-FLAG
+           ACCEPT CSV-OUTPUT-FLAG FROM ENVIRONMENT "GAUSS_CSV_OUTPUT"
+
+           OPEN EXTEND MATRIX-ROW
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT RUN-TIME FROM TIME
+           MOVE SPACES TO RUN-HEADER-RECORD
+           STRING 'RUN ' RUN-DATE ' ' RUN-TIME DELIMITED BY SIZE
+               INTO RUN-HEADER-RECORD
+           WRITE RUN-HEADER-RECORD
+           END-WRITE
 
            PERFORM VARYING INDEX-ROW
                    FROM 1 BY 1
@@ -57,8 +96,69 @@
                    END-WRITE
            END-PERFORM
 
+           CLOSE MATRIX-ROW
 
+           PERFORM WRITE-SOLUTION-REPORT
+           PERFORM WRITE-CSV-OUTPUT
+           EXIT PROGRAM.
+      * Once DIVIDE-ROWS has reduced the left block to the identity
+      * matrix, the last column of each row is the solved value for
+      * that row's variable, so a plain X1 = ..., X2 = ... listing can
+      * be read straight off it without translating row/column numbers.
+       WRITE-SOLUTION-REPORT.
+           OPEN EXTEND REPORT-FILE
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'RUN ' RUN-DATE ' ' RUN-TIME DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           WRITE REPORT-RECORD
 
-           CLOSE MATRIX-ROW
+           PERFORM VARYING INDEX-ROW
+                   FROM 1 BY 1 UNTIL INDEX-ROW > MAX-ROWS
+                   MOVE INDEX-ROW TO RPT-VARIABLE-NUMBER
+                   MOVE R-MATRIX-VALUE(INDEX-ROW, NUMBER-OF-COLUMNS)
+                       TO RPT-SOLVED-VALUE
+                   MOVE SPACES TO REPORT-RECORD
+                   IF LBL-ROW-LABEL(INDEX-ROW) = SPACES
+                       STRING 'X' RPT-VARIABLE-NUMBER ' = '
+                           RPT-SOLVED-VALUE
+                           DELIMITED BY SIZE INTO REPORT-RECORD
+                   ELSE
+                       STRING LBL-ROW-LABEL(INDEX-ROW)
+                           DELIMITED BY SPACE
+                           ' = ' RPT-SOLVED-VALUE
+                           DELIMITED BY SIZE INTO REPORT-RECORD
+                   END-IF
+                   WRITE REPORT-RECORD
+           END-PERFORM
+           CLOSE REPORT-FILE
+           .
+      * GAUSS_CSV_OUTPUT=Y writes the same solved rows as comma
+      * delimited ausgabe.csv, for downstream spreadsheet loading,
+      * alongside (not instead of) the fixed-width ausgabe.txt.
+       WRITE-CSV-OUTPUT.
+           IF CSV-OUTPUT-ON
+             OPEN EXTEND CSV-FILE
+             PERFORM VARYING INDEX-ROW
+                     FROM 1 BY 1 UNTIL INDEX-ROW > MAX-ROWS
+                 MOVE SPACES TO CSV-RECORD
+                 MOVE 1 TO CSV-POINTER
+                 PERFORM VARYING INDEX-COL
+                         FROM 1 BY 1 UNTIL INDEX-COL > MAX-ROWS + 1
+                     MOVE R-MATRIX-VALUE(INDEX-ROW, INDEX-COL)
+                         TO CSV-FIELD
+                     IF INDEX-COL = 1
+                         STRING CSV-FIELD DELIMITED BY SIZE
+                             INTO CSV-RECORD
+                             WITH POINTER CSV-POINTER
+                     ELSE
+                         STRING ',' CSV-FIELD DELIMITED BY SIZE
+                             INTO CSV-RECORD
+                             WITH POINTER CSV-POINTER
+                     END-IF
+                 END-PERFORM
+                 WRITE CSV-RECORD
+             END-PERFORM
+             CLOSE CSV-FILE
+           END-IF
            .
-           END PROGRAM GAUSSAUSGABE.
+           END PROGRAM GAUSAUSGABE.
